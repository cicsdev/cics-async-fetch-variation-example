@@ -0,0 +1,12 @@
+      ******************************************************************
+      * ASYNCRSP - structured business response record carried in the
+      *            'OUTCONT' container from each of the ASYNCCHn child
+      *            programs back to ASYNCPG1.
+      ******************************************************************
+       01 ASYNC-RESPONSE-RECORD.
+           05 ARSP-STATUS-CODE        PIC X(02).
+               88 ARSP-STATUS-OK          VALUE 'OK'.
+               88 ARSP-STATUS-ERROR       VALUE 'ER'.
+           05 ARSP-ELAPSED-HSEC       PIC S9(8) COMP.
+           05 ARSP-PAYLOAD            PIC X(50).
+           05 FILLER                  PIC X(10).
