@@ -0,0 +1,19 @@
+      ******************************************************************
+      * ASYNCRSB - one queued resubmission entry for a child task that
+      *            ASYNCPG1 gave up on before it finished (NOTFINISHED
+      *            on FETCH CHILD TIMEOUT or FETCH ANY NOSUSPEND).
+      *            Held in TS queue ASYNC-RSB-QNAME (see ASYNCPG1) so
+      *            a follow-up transaction can re-drive or re-fetch
+      *            the work instead of it being silently dropped.
+      ******************************************************************
+       01 ASYNC-RESUBMIT-RECORD.
+           05 ARSB-CHILD-TOKEN        PIC X(16).
+           05 ARSB-CHILD-TRANSID      PIC X(04).
+           05 ARSB-REASON-CODE        PIC 9(02) COMP.
+      *        52 = abandoned by FETCH ANY NOSUSPEND
+      *        53 = timed out on FETCH CHILD TIMEOUT
+           05 ARSB-QUEUED-DATE        PIC S9(7) COMP-3.
+           05 ARSB-QUEUED-TIME        PIC S9(7) COMP-3.
+           05 ARSB-SAVED-INPUT        PIC X(80).
+      *        holds a copy of the ASYNC-REQUEST-RECORD (see
+      *        ASYNCREQ.cpy) that was put to the child being retried
