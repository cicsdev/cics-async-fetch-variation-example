@@ -0,0 +1,236 @@
+      ******************************************************************
+      * ASYNCMNT - online maintenance transaction for the ASYNCPG1
+      *            dispatch control table (ASYNCCTL.cpy, held in TS
+      *            queue ASYNCCTL). Lets an operator view and update
+      *            the child transaction id, FETCH strategy, TIMEOUT
+      *            value, SLA threshold and active flag for each of
+      *            the four dispatch slots without a recompile of
+      *            ASYNCPG1.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASYNCMNT.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01 W-RESP             PIC S9(8) USAGE BINARY.
+       01 W-RESP2            PIC S9(8) USAGE BINARY.
+       01 W-DONE-FLAG        PIC X(01) VALUE 'N'.
+           88 MAINTENANCE-DONE     VALUE 'Y'.
+
+       01 W-VALID-FLAG       PIC X(01) VALUE 'Y'.
+           88 STRATEGY-VALID       VALUE 'Y'.
+
+       01 DFHENTER           PIC X(01) VALUE X'7D'.
+       01 DFHCLEAR           PIC X(01) VALUE X'6D'.
+       01 DFHPF3             PIC X(01) VALUE X'F3'.
+
+       01 ASYNC-CTL-QNAME    PIC X(08) VALUE 'ASYNCCTL'.
+       01 W-CTL-LENGTH       PIC S9(4) USAGE COMP.
+       01 W-SLOT-NBR         PIC S9(4) USAGE COMP.
+       COPY ASYNCCTL.
+
+       COPY ASYNCMAP.
+
+       LINKAGE SECTION.
+      *
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-DISPLAY-SCREEN THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-INPUT THRU 2000-EXIT
+              UNTIL MAINTENANCE-DONE.
+
+           EXEC CICS RETURN END-EXEC.
+
+      ******************************************************************
+      * 1000-DISPLAY-SCREEN - reload the current control table from
+      *  ASYNC-CTL-QNAME and send the maintenance map.
+      ******************************************************************
+       1000-DISPLAY-SCREEN.
+
+           MOVE LENGTH OF ASYNC-CONTROL-RECORD TO W-CTL-LENGTH
+
+           MOVE 1 TO W-SLOT-NBR
+           PERFORM 1100-LOAD-SLOT THRU 1100-EXIT
+           MOVE ACTL-CHILD-TRANSID     TO S1TRNO
+           MOVE ACTL-FETCH-STRATEGY    TO S1STRO
+           MOVE ACTL-TIMEOUT-VALUE     TO S1TMOO
+           MOVE ACTL-SLA-THRESHOLD-SEC TO S1SLAO
+           MOVE ACTL-ACTIVE-FLAG       TO S1ACTO
+
+           MOVE 2 TO W-SLOT-NBR
+           PERFORM 1100-LOAD-SLOT THRU 1100-EXIT
+           MOVE ACTL-CHILD-TRANSID     TO S2TRNO
+           MOVE ACTL-FETCH-STRATEGY    TO S2STRO
+           MOVE ACTL-TIMEOUT-VALUE     TO S2TMOO
+           MOVE ACTL-SLA-THRESHOLD-SEC TO S2SLAO
+           MOVE ACTL-ACTIVE-FLAG       TO S2ACTO
+
+           MOVE 3 TO W-SLOT-NBR
+           PERFORM 1100-LOAD-SLOT THRU 1100-EXIT
+           MOVE ACTL-CHILD-TRANSID     TO S3TRNO
+           MOVE ACTL-FETCH-STRATEGY    TO S3STRO
+           MOVE ACTL-TIMEOUT-VALUE     TO S3TMOO
+           MOVE ACTL-SLA-THRESHOLD-SEC TO S3SLAO
+           MOVE ACTL-ACTIVE-FLAG       TO S3ACTO
+
+           MOVE 4 TO W-SLOT-NBR
+           PERFORM 1100-LOAD-SLOT THRU 1100-EXIT
+           MOVE ACTL-CHILD-TRANSID     TO S4TRNO
+           MOVE ACTL-FETCH-STRATEGY    TO S4STRO
+           MOVE ACTL-TIMEOUT-VALUE     TO S4TMOO
+           MOVE ACTL-SLA-THRESHOLD-SEC TO S4SLAO
+           MOVE ACTL-ACTIVE-FLAG       TO S4ACTO
+
+           EXEC CICS SEND MAP('ASYNCM1') MAPSET('ASYNCMAP')
+           FROM(ASYNCM1O) ERASE
+           END-EXEC.
+
+       1000-EXIT.
+           EXIT.
+
+       1100-LOAD-SLOT.
+
+           EXEC CICS READQ TS QUEUE(ASYNC-CTL-QNAME)
+           ITEM(W-SLOT-NBR) INTO(ASYNC-CONTROL-RECORD)
+           LENGTH(W-CTL-LENGTH)
+           RESP(W-RESP) RESP2(W-RESP2)
+           END-EXEC.
+
+      * a missing or short item leaves ASYNC-CONTROL-RECORD holding
+      * whatever the previous slot's READQ put there - show the slot
+      * as unconfigured/inactive instead of that stale carry-over
+           IF W-RESP NOT = DFHRESP(NORMAL) THEN
+              MOVE SPACE TO ACTL-CHILD-TRANSID
+              MOVE SPACE TO ACTL-FETCH-STRATEGY
+              MOVE 0     TO ACTL-TIMEOUT-VALUE
+              MOVE 0     TO ACTL-SLA-THRESHOLD-SEC
+              MOVE 'N'   TO ACTL-ACTIVE-FLAG
+           END-IF.
+
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-INPUT - receive the operator's changes (if any)
+      *  and act on the attention key pressed.
+      ******************************************************************
+       2000-PROCESS-INPUT.
+
+           MOVE SPACE TO MSGO
+
+           EXEC CICS RECEIVE MAP('ASYNCM1') MAPSET('ASYNCMAP')
+           INTO(ASYNCM1I)
+           RESP(W-RESP) RESP2(W-RESP2)
+           END-EXEC.
+
+           IF EIBAID = DFHPF3 OR EIBAID = DFHCLEAR THEN
+              MOVE 'Y' TO W-DONE-FLAG
+           ELSE
+              IF EIBAID = DFHENTER THEN
+                 PERFORM 2050-VALIDATE-STRATEGY THRU 2050-EXIT
+                 IF STRATEGY-VALID THEN
+                    PERFORM 2100-SAVE-CHANGES THRU 2100-EXIT
+                    MOVE 'DISPATCH TABLE UPDATED' TO MSGO
+                 ELSE
+                    STRING 'STRATEGY MUST BE 1(SLOT1),2(SLOT2),'
+                       '3(SLOT3/4) - NOT SAVED'
+                       DELIMITED BY SIZE INTO MSGO
+                 END-IF
+                 PERFORM 1000-DISPLAY-SCREEN THRU 1000-EXIT
+              ELSE
+                 MOVE 'INVALID KEY - USE ENTER OR PF3' TO MSGO
+                 PERFORM 1000-DISPLAY-SCREEN THRU 1000-EXIT
+              END-IF
+           END-IF.
+
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2050-VALIDATE-STRATEGY - a slot's FETCH strategy is not a
+      *  free choice: slot 1 is always fetched with SUSPEND ('1'),
+      *  slot 2 with TIMEOUT ('2'), and slots 3/4 join the shared
+      *  FETCH ANY NOSUSPEND ('3') - see ASYNCPG1's 0400-DISPATCH-CHILD
+      *  and the FETCH blocks that follow it. A slot whose strategy
+      *  does not match its physical position would be dispatched but
+      *  never fetched or cancelled by anything, so reject the whole
+      *  set of changes rather than write a mismatch through.
+      ******************************************************************
+       2050-VALIDATE-STRATEGY.
+
+           MOVE 'Y' TO W-VALID-FLAG
+
+           IF S1STRI NOT = '1' THEN
+              MOVE 'N' TO W-VALID-FLAG
+           END-IF
+           IF S2STRI NOT = '2' THEN
+              MOVE 'N' TO W-VALID-FLAG
+           END-IF
+           IF S3STRI NOT = '3' THEN
+              MOVE 'N' TO W-VALID-FLAG
+           END-IF
+           IF S4STRI NOT = '3' THEN
+              MOVE 'N' TO W-VALID-FLAG
+           END-IF.
+
+       2050-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2100-SAVE-CHANGES - rewrite all four control-table items from
+      *  the operator's input.
+      ******************************************************************
+       2100-SAVE-CHANGES.
+
+           MOVE 1 TO ACTL-SLOT-NBR
+           MOVE S1TRNI TO ACTL-CHILD-TRANSID
+           MOVE S1STRI TO ACTL-FETCH-STRATEGY
+           MOVE S1TMOI TO ACTL-TIMEOUT-VALUE
+           MOVE S1SLAI TO ACTL-SLA-THRESHOLD-SEC
+           MOVE S1ACTI TO ACTL-ACTIVE-FLAG
+           EXEC CICS WRITEQ TS QUEUE(ASYNC-CTL-QNAME)
+           FROM(ASYNC-CONTROL-RECORD) LENGTH(W-CTL-LENGTH)
+           ITEM(ACTL-SLOT-NBR) REWRITE
+           END-EXEC
+
+           MOVE 2 TO ACTL-SLOT-NBR
+           MOVE S2TRNI TO ACTL-CHILD-TRANSID
+           MOVE S2STRI TO ACTL-FETCH-STRATEGY
+           MOVE S2TMOI TO ACTL-TIMEOUT-VALUE
+           MOVE S2SLAI TO ACTL-SLA-THRESHOLD-SEC
+           MOVE S2ACTI TO ACTL-ACTIVE-FLAG
+           EXEC CICS WRITEQ TS QUEUE(ASYNC-CTL-QNAME)
+           FROM(ASYNC-CONTROL-RECORD) LENGTH(W-CTL-LENGTH)
+           ITEM(ACTL-SLOT-NBR) REWRITE
+           END-EXEC
+
+           MOVE 3 TO ACTL-SLOT-NBR
+           MOVE S3TRNI TO ACTL-CHILD-TRANSID
+           MOVE S3STRI TO ACTL-FETCH-STRATEGY
+           MOVE S3TMOI TO ACTL-TIMEOUT-VALUE
+           MOVE S3SLAI TO ACTL-SLA-THRESHOLD-SEC
+           MOVE S3ACTI TO ACTL-ACTIVE-FLAG
+           EXEC CICS WRITEQ TS QUEUE(ASYNC-CTL-QNAME)
+           FROM(ASYNC-CONTROL-RECORD) LENGTH(W-CTL-LENGTH)
+           ITEM(ACTL-SLOT-NBR) REWRITE
+           END-EXEC
+
+           MOVE 4 TO ACTL-SLOT-NBR
+           MOVE S4TRNI TO ACTL-CHILD-TRANSID
+           MOVE S4STRI TO ACTL-FETCH-STRATEGY
+           MOVE S4TMOI TO ACTL-TIMEOUT-VALUE
+           MOVE S4SLAI TO ACTL-SLA-THRESHOLD-SEC
+           MOVE S4ACTI TO ACTL-ACTIVE-FLAG
+           EXEC CICS WRITEQ TS QUEUE(ASYNC-CTL-QNAME)
+           FROM(ASYNC-CONTROL-RECORD) LENGTH(W-CTL-LENGTH)
+           ITEM(ACTL-SLOT-NBR) REWRITE
+           END-EXEC.
+
+       2100-EXIT.
+           EXIT.
+
+       END PROGRAM 'ASYNCMNT'.
