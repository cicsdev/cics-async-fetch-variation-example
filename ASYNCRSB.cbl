@@ -0,0 +1,207 @@
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      * ASYNCRSB - resubmission driver for the asynch parent/child
+      *            demo. Dequeues every entry ASYNCPG1 parked on the
+      *            ASYNCRSQ TS queue when it gave up waiting on a
+      *            child (NOTFINISHED on FETCH CHILD TIMEOUT or FETCH
+      *            ANY NOSUSPEND), and re-drives that child with its
+      *            original input so the work is not simply lost.
+      *
+      *            Part of the application consists of
+      *              ASYNCPG1, ASYNCCH1, ASYNCCH2, ASYNCCH3, ASYNCCH4,
+      *              ASYNCRSB.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASYNCRSB.
+
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 W-RESP           PIC S9(8) USAGE BINARY.
+       01 W-RESP2          PIC S9(8) USAGE BINARY.
+       01 W-ITEM-COUNT     PIC S9(8) USAGE BINARY VALUE 0.
+
+       01 ASYNC-RSB-QNAME  PIC X(8) VALUE 'ASYNCRSQ'.
+       01 W-RSB-LENGTH     PIC S9(4) USAGE COMP.
+       COPY ASYNCRSB.
+
+      * the original request, unpacked out of ARSB-SAVED-INPUT so its
+      * correlation id can be carried onto this re-drive's audit record
+       COPY ASYNCREQ.
+
+       01 INCONTAINER       PIC X(16) VALUE 'INCONT'.
+       01 OUTCONTAINER      PIC X(16) VALUE 'OUTCONT'.
+       01 NEW-CHILD-TOKEN   PIC X(16) VALUE SPACE.
+       COPY ASYNCRSP.
+
+      * this re-drive's own channel name, in place of the single
+      * literal 'PG1CHNL' shared by every run of this program
+       01 CHNL-NAME         PIC X(16) VALUE SPACE.
+       01 W-TASKN-DISPLAY   PIC 9(7) VALUE 0.
+
+      * an audit record for the re-drive, so the reconciliation report
+      * and the MIS extract still see this child's activity - the
+      * re-driven child is now fetched below (0150-FETCH-AND-AUDIT)
+      * so this record carries its actual completion status rather
+      * than a placeholder
+       01 ASYNC-AUD-QNAME   PIC X(4) VALUE 'AUDT'.
+       01 W-AUD-LENGTH      PIC S9(4) USAGE COMP.
+       COPY ASYNCAUD.
+
+       01 CVDA               PIC S9(8) COMP-5 SYNC.
+       01 W-CVDA-DESC        PIC X(09).
+       01 W-FETCH-RESP       PIC S9(8) USAGE BINARY.
+       01 W-FETCH-RESP2      PIC S9(8) USAGE BINARY.
+       01 W-START-ABSTIME    PIC S9(15) COMP-3.
+       01 W-FINISH-ABSTIME   PIC S9(15) COMP-3.
+       01 W-REDRIVE-DATE     PIC S9(7) COMP-3.
+       01 W-REDRIVE-TIME     PIC S9(7) COMP-3.
+
+       01 W-END-OF-QUEUE    PIC X(1) VALUE 'N'.
+           88 END-OF-QUEUE       VALUE 'Y'.
+
+       LINKAGE SECTION.
+      *
+       PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
+
+           PERFORM 0100-REDRIVE-QUEUE THRU 0100-REDRIVE-QUEUE-EXIT
+              UNTIL END-OF-QUEUE.
+
+      * the whole queue has now been re-driven - clear it down so a
+      * later run does not resubmit the same work twice
+           EXEC CICS DELETEQ TS QUEUE(ASYNC-RSB-QNAME)
+           RESP(W-RESP) RESP2(W-RESP2)
+           END-EXEC.
+
+           EXEC CICS RETURN END-EXEC.
+
+      ******************************************************************
+      * 0100-REDRIVE-QUEUE - read the next queued resubmission and
+      *  re-run its child with its saved input. Falls through to the
+      *  exit paragraph once the queue is exhausted.
+      ******************************************************************
+       0100-REDRIVE-QUEUE.
+
+           EXEC CICS READQ TS QUEUE(ASYNC-RSB-QNAME) NEXT
+           INTO(ASYNC-RESUBMIT-RECORD) LENGTH(W-RSB-LENGTH)
+           RESP(W-RESP) RESP2(W-RESP2)
+           END-EXEC.
+
+           IF W-RESP NOT = DFHRESP(NORMAL) THEN
+              MOVE 'Y' TO W-END-OF-QUEUE
+              GO TO 0100-REDRIVE-QUEUE-EXIT
+           END-IF
+
+           ADD 1 TO W-ITEM-COUNT
+
+           MOVE EIBTASKN TO W-TASKN-DISPLAY
+           STRING 'RSBCH' W-TASKN-DISPLAY
+              DELIMITED BY SIZE INTO CHNL-NAME
+
+           EXEC CICS PUT CONTAINER(INCONTAINER)
+           FROM(ARSB-SAVED-INPUT)
+           CHANNEL(CHNL-NAME)
+           END-EXEC.
+
+           MOVE EIBDATE TO W-REDRIVE-DATE
+           MOVE EIBTIME TO W-REDRIVE-TIME
+           EXEC CICS ASKTIME ABSTIME(W-START-ABSTIME) END-EXEC.
+
+           EXEC CICS RUN TRANSID(ARSB-CHILD-TRANSID)
+           CHANNEL(CHNL-NAME) CHILD(NEW-CHILD-TOKEN)
+           END-EXEC.
+
+           PERFORM 0150-FETCH-AND-AUDIT THRU 0150-EXIT
+
+           .
+       0100-REDRIVE-QUEUE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 0150-FETCH-AND-AUDIT - wait for the re-driven child to finish
+      *  and log its actual outcome. Unlike ASYNCPG1 this program has
+      *  no wait-period policy of its own to honour for a slot, and
+      *  the whole point of a re-drive is to see it through, so it
+      *  fetches with neither TIMEOUT nor NOSUSPEND and simply waits.
+      ******************************************************************
+       0150-FETCH-AND-AUDIT.
+
+           MOVE ARSB-SAVED-INPUT TO ASYNC-REQUEST-RECORD
+
+           MOVE AREQ-CORRELATION-ID TO AAUD-CORRELATION-ID
+           MOVE CHNL-NAME            TO AAUD-CHANNEL-NAME
+           MOVE NEW-CHILD-TOKEN      TO AAUD-CHILD-TOKEN
+           MOVE ARSB-CHILD-TRANSID   TO AAUD-CHILD-TRANSID
+           MOVE W-REDRIVE-DATE       TO AAUD-START-DATE
+           MOVE W-REDRIVE-TIME       TO AAUD-START-TIME
+           MOVE 0                    TO AAUD-SLA-THRESHOLD-SEC
+           MOVE 'N'                  TO AAUD-SLA-BREACH-FLAG
+
+           EXEC CICS FETCH CHILD(NEW-CHILD-TOKEN) CHANNEL(CHNL-NAME)
+           COMPSTATUS(CVDA)
+           RESP(W-FETCH-RESP) RESP2(W-FETCH-RESP2)
+           END-EXEC.
+
+           EXEC CICS ASKTIME ABSTIME(W-FINISH-ABSTIME) END-EXEC.
+           MOVE EIBDATE TO AAUD-FINISH-DATE
+           MOVE EIBTIME TO AAUD-FINISH-TIME
+           COMPUTE AAUD-ELAPSED-SEC =
+                   (W-FINISH-ABSTIME - W-START-ABSTIME) / 1000
+
+           MOVE W-FETCH-RESP  TO AAUD-FETCH-RESP
+           MOVE W-FETCH-RESP2 TO AAUD-FETCH-RESP2
+
+           IF W-FETCH-RESP = DFHRESP(NORMAL) THEN
+              MOVE CVDA TO AAUD-COMPSTATUS-CVDA
+              EVALUATE TRUE
+                 WHEN CVDA = DFHVALUE(NORMAL)
+                    MOVE 'NORMAL' TO W-CVDA-DESC
+                 WHEN CVDA = DFHVALUE(ABENDED)
+                    MOVE 'ABENDED' TO W-CVDA-DESC
+                 WHEN CVDA = DFHVALUE(CANCELLED)
+                    MOVE 'CANCELLED' TO W-CVDA-DESC
+                 WHEN OTHER
+                    MOVE 'UNKNOWN' TO W-CVDA-DESC
+              END-EVALUATE
+              MOVE W-CVDA-DESC TO AAUD-COMPSTATUS-DESC
+
+              EXEC CICS GET CONTAINER(OUTCONTAINER)
+              CHANNEL(CHNL-NAME) INTO(ASYNC-RESPONSE-RECORD)
+              RESP(W-RESP) RESP2(W-RESP2)
+              END-EXEC
+              IF W-RESP = DFHRESP(NORMAL) THEN
+                 IF ARSP-STATUS-ERROR THEN
+                    MOVE 'CHILDFAIL' TO AAUD-OUTCOME
+                 ELSE
+                    MOVE 'COMPLETED' TO AAUD-OUTCOME
+                 END-IF
+              ELSE
+                 MOVE 'CHILDFAIL' TO AAUD-OUTCOME
+              END-IF
+           ELSE
+              MOVE 0     TO AAUD-COMPSTATUS-CVDA
+              MOVE 'N/A' TO AAUD-COMPSTATUS-DESC
+              MOVE 'ERROR' TO AAUD-OUTCOME
+           END-IF
+
+           MOVE LENGTH OF ASYNC-AUDIT-RECORD TO W-AUD-LENGTH
+
+           EXEC CICS WRITEQ TD QUEUE(ASYNC-AUD-QNAME)
+           FROM(ASYNC-AUDIT-RECORD) LENGTH(W-AUD-LENGTH)
+           END-EXEC.
+
+       0150-EXIT.
+           EXIT.
+
+       END PROGRAM 'ASYNCRSB'.
