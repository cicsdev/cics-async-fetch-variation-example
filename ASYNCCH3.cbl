@@ -8,24 +8,45 @@
        Working-storage section.
        01 INCONTAINER    PIC X(16) value 'INCONT'.
        01 OUTCONTAINER   PIC X(16) VALUE 'OUTCONT'.
+       01 W-RESP         PIC S9(8) COMP.
+       01 W-RESP2        PIC S9(8) COMP.
 
-       01 MSG            PIC X(60) value spaces.
+       COPY ASYNCREQ.
+       COPY ASYNCRSP.
 
        Procedure division.
 
            EXEC CICS GET CONTAINER (INCONTAINER)
-                     INTO    ( MSG )
-                     NOHANDLE
+                     INTO    ( ASYNC-REQUEST-RECORD )
+                     RESP(W-RESP) RESP2(W-RESP2)
            END-EXEC.
 
            EXEC CICS DELAY FOR SECONDS(6)
            END-EXEC
 
+           IF W-RESP = DFHRESP(NORMAL) THEN
+              MOVE 'OK'               TO ARSP-STATUS-CODE
+              MOVE 0                  TO ARSP-ELAPSED-HSEC
+              MOVE 'child 3 finished' TO ARSP-PAYLOAD
+           ELSE
+              MOVE 'ER'                     TO ARSP-STATUS-CODE
+              MOVE 0                        TO ARSP-ELAPSED-HSEC
+              MOVE 'child 3 get container failed' TO ARSP-PAYLOAD
+           END-IF
+
            EXEC CICS PUT CONTAINER ( OUTCONTAINER )
-                     FROM   ( 'child 3 finished' )
-                     NOHANDLE
+                     FROM   ( ASYNC-RESPONSE-RECORD )
+                     RESP(W-RESP) RESP2(W-RESP2)
            END-EXEC
 
+      * a failed PUT means the parent has no way of learning our
+      * outcome through the normal FETCH/GET CONTAINER path, so force
+      * an abend and let FETCH's COMPSTATUS report it as ABENDED
+           IF W-RESP NOT = DFHRESP(NORMAL) THEN
+              EXEC CICS ABEND ABCODE('CH03') NODUMP
+              END-EXEC
+           END-IF
+
            EXEC CICS RETURN END-EXEC.
            Goback.
 
