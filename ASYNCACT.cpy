@@ -0,0 +1,18 @@
+      ******************************************************************
+      * ASYNCACT - one active-child tracking record per dispatch slot,
+      *            held in TS queue ASYNCACT so the status dashboard
+      *            transaction (ASYNCDSH) can show what is still in
+      *            flight for ASYNCPG1's child fan-out.
+      ******************************************************************
+       01  ASYNC-ACTIVE-RECORD.
+           05 ACTV-SLOT-NBR         PIC S9(4) COMP.
+           05 ACTV-CHILD-TRANSID    PIC X(04).
+           05 ACTV-CHILD-TOKEN      PIC X(16).
+           05 ACTV-CORRELATION-ID   PIC X(16).
+           05 ACTV-CHANNEL-NAME     PIC X(16).
+           05 ACTV-START-DATE       PIC S9(7) COMP-3.
+           05 ACTV-START-TIME       PIC S9(7) COMP-3.
+           05 ACTV-START-ABSTIME    PIC S9(15) COMP-3.
+           05 ACTV-IN-FLIGHT-FLAG   PIC X(01).
+               88 ACTV-IN-FLIGHT        VALUE 'Y'.
+               88 ACTV-NOT-IN-FLIGHT    VALUE 'N'.
