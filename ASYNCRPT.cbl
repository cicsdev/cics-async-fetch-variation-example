@@ -0,0 +1,293 @@
+      ******************************************************************
+      * ASYNCRPT - nightly reconciliation report for the ASYNCPG1
+      *            asynchronous fetch application.
+      *
+      *            Reads the day's audit extract (one record per child
+      *            FETCH outcome, see ASYNCAUD.cpy - the same layout
+      *            ASYNCPG1 writes to TD queue ASYNC-AUD-QNAME) and
+      *            produces an exception report of tasks started versus
+      *            completed OK versus left NOTFINISHED, broken out by
+      *            RESP2 52 (abandoned, FETCH ANY NOSUSPEND) and RESP2
+      *            53 (timed out, FETCH CHILD TIMEOUT), totalled by
+      *            child transaction.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASYNCRPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO AUDTIN
+           ORGANIZATION IS SEQUENTIAL.
+
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY ASYNCAUD.
+
+       FD  REPORT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  REPORT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *
+       01 W-EOF-FLAG             PIC X(01) VALUE 'N'.
+           88 END-OF-AUDIT-FILE       VALUE 'Y'.
+
+      * per-child running totals, one group per known child
+      * transaction. There is no table lookup here because the set of
+      * children is fixed and small, same as ASYNCPG1 itself.
+       01 SUB1-TOTALS.
+           05 SUB1-STARTED       PIC 9(06) VALUE 0.
+           05 SUB1-COMPLETED     PIC 9(06) VALUE 0.
+           05 SUB1-TIMEOUT-53    PIC 9(06) VALUE 0.
+           05 SUB1-ABANDONED-52  PIC 9(06) VALUE 0.
+           05 SUB1-ERROR-CNT     PIC 9(06) VALUE 0.
+
+       01 SUB2-TOTALS.
+           05 SUB2-STARTED       PIC 9(06) VALUE 0.
+           05 SUB2-COMPLETED     PIC 9(06) VALUE 0.
+           05 SUB2-TIMEOUT-53    PIC 9(06) VALUE 0.
+           05 SUB2-ABANDONED-52  PIC 9(06) VALUE 0.
+           05 SUB2-ERROR-CNT     PIC 9(06) VALUE 0.
+
+       01 SUB3-TOTALS.
+           05 SUB3-STARTED       PIC 9(06) VALUE 0.
+           05 SUB3-COMPLETED     PIC 9(06) VALUE 0.
+           05 SUB3-TIMEOUT-53    PIC 9(06) VALUE 0.
+           05 SUB3-ABANDONED-52  PIC 9(06) VALUE 0.
+           05 SUB3-ERROR-CNT     PIC 9(06) VALUE 0.
+
+       01 SUB4-TOTALS.
+           05 SUB4-STARTED       PIC 9(06) VALUE 0.
+           05 SUB4-COMPLETED     PIC 9(06) VALUE 0.
+           05 SUB4-TIMEOUT-53    PIC 9(06) VALUE 0.
+           05 SUB4-ABANDONED-52  PIC 9(06) VALUE 0.
+           05 SUB4-ERROR-CNT     PIC 9(06) VALUE 0.
+
+       01 OTHER-TOTALS.
+           05 OTHER-STARTED      PIC 9(06) VALUE 0.
+           05 OTHER-COMPLETED    PIC 9(06) VALUE 0.
+           05 OTHER-TIMEOUT-53   PIC 9(06) VALUE 0.
+           05 OTHER-ABANDONED-52 PIC 9(06) VALUE 0.
+           05 OTHER-ERROR-CNT    PIC 9(06) VALUE 0.
+
+       01 W-EDIT-COUNT           PIC ZZZ,ZZ9.
+
+       01 HDG-LINE-1.
+           05 FILLER             PIC X(35)
+              VALUE 'ASYNCPG1 DAILY RECONCILIATION REPOR'.
+           05 FILLER             PIC X(01) VALUE 'T'.
+
+       01 HDG-LINE-2.
+           05 FILLER             PIC X(20) VALUE 'TRANSID'.
+           05 FILLER             PIC X(10) VALUE 'STARTED'.
+           05 FILLER             PIC X(10) VALUE 'COMPLETED'.
+           05 FILLER             PIC X(14) VALUE 'TIMEOUT(53)'.
+           05 FILLER             PIC X(14) VALUE 'ABANDON(52)'.
+           05 FILLER             PIC X(10) VALUE 'ERROR'.
+
+       01 DETAIL-LINE.
+           05 DTL-TRANSID        PIC X(20).
+           05 DTL-STARTED        PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(04) VALUE SPACE.
+           05 DTL-COMPLETED      PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(04) VALUE SPACE.
+           05 DTL-TIMEOUT-53     PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(08) VALUE SPACE.
+           05 DTL-ABANDONED-52   PIC ZZZ,ZZ9.
+           05 FILLER             PIC X(08) VALUE SPACE.
+           05 DTL-ERROR-CNT      PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+              UNTIL END-OF-AUDIT-FILE.
+           PERFORM 3000-PRODUCE-REPORT THRU 3000-EXIT.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open the files and prime the read.
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT AUDIT-FILE
+                OUTPUT REPORT-FILE.
+
+           PERFORM 1100-READ-AUDIT-FILE THRU 1100-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-AUDIT-FILE.
+
+           READ AUDIT-FILE
+               AT END MOVE 'Y' TO W-EOF-FLAG
+           END-READ.
+
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-RECORD - tally one audit record against the
+      *  running totals for its child transaction, then read the next.
+      ******************************************************************
+       2000-PROCESS-RECORD.
+
+           EVALUATE AAUD-CHILD-TRANSID
+              WHEN 'SUB1'
+                 PERFORM 2100-TALLY-SUB1 THRU 2100-EXIT
+              WHEN 'SUB2'
+                 PERFORM 2200-TALLY-SUB2 THRU 2200-EXIT
+              WHEN 'SUB3'
+                 PERFORM 2300-TALLY-SUB3 THRU 2300-EXIT
+              WHEN 'SUB4'
+                 PERFORM 2400-TALLY-SUB4 THRU 2400-EXIT
+              WHEN OTHER
+                 PERFORM 2500-TALLY-OTHER THRU 2500-EXIT
+           END-EVALUATE.
+
+           PERFORM 1100-READ-AUDIT-FILE THRU 1100-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+       2100-TALLY-SUB1.
+
+           ADD 1 TO SUB1-STARTED
+           EVALUATE AAUD-OUTCOME
+              WHEN 'COMPLETED' ADD 1 TO SUB1-COMPLETED
+              WHEN 'TIMEOUT'   ADD 1 TO SUB1-TIMEOUT-53
+              WHEN 'ABANDONED' ADD 1 TO SUB1-ABANDONED-52
+              WHEN OTHER       ADD 1 TO SUB1-ERROR-CNT
+           END-EVALUATE.
+
+       2100-EXIT.
+           EXIT.
+
+       2200-TALLY-SUB2.
+
+           ADD 1 TO SUB2-STARTED
+           EVALUATE AAUD-OUTCOME
+              WHEN 'COMPLETED' ADD 1 TO SUB2-COMPLETED
+              WHEN 'TIMEOUT'   ADD 1 TO SUB2-TIMEOUT-53
+              WHEN 'ABANDONED' ADD 1 TO SUB2-ABANDONED-52
+              WHEN OTHER       ADD 1 TO SUB2-ERROR-CNT
+           END-EVALUATE.
+
+       2200-EXIT.
+           EXIT.
+
+       2300-TALLY-SUB3.
+
+           ADD 1 TO SUB3-STARTED
+           EVALUATE AAUD-OUTCOME
+              WHEN 'COMPLETED' ADD 1 TO SUB3-COMPLETED
+              WHEN 'TIMEOUT'   ADD 1 TO SUB3-TIMEOUT-53
+              WHEN 'ABANDONED' ADD 1 TO SUB3-ABANDONED-52
+              WHEN OTHER       ADD 1 TO SUB3-ERROR-CNT
+           END-EVALUATE.
+
+       2300-EXIT.
+           EXIT.
+
+       2400-TALLY-SUB4.
+
+           ADD 1 TO SUB4-STARTED
+           EVALUATE AAUD-OUTCOME
+              WHEN 'COMPLETED' ADD 1 TO SUB4-COMPLETED
+              WHEN 'TIMEOUT'   ADD 1 TO SUB4-TIMEOUT-53
+              WHEN 'ABANDONED' ADD 1 TO SUB4-ABANDONED-52
+              WHEN OTHER       ADD 1 TO SUB4-ERROR-CNT
+           END-EVALUATE.
+
+       2400-EXIT.
+           EXIT.
+
+       2500-TALLY-OTHER.
+
+           ADD 1 TO OTHER-STARTED
+           EVALUATE AAUD-OUTCOME
+              WHEN 'COMPLETED' ADD 1 TO OTHER-COMPLETED
+              WHEN 'TIMEOUT'   ADD 1 TO OTHER-TIMEOUT-53
+              WHEN 'ABANDONED' ADD 1 TO OTHER-ABANDONED-52
+              WHEN OTHER       ADD 1 TO OTHER-ERROR-CNT
+           END-EVALUATE.
+
+       2500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 3000-PRODUCE-REPORT - write the heading and one detail line
+      *  per child transaction, in the same order ASYNCPG1 runs them.
+      ******************************************************************
+       3000-PRODUCE-REPORT.
+
+           WRITE REPORT-LINE FROM HDG-LINE-1.
+           WRITE REPORT-LINE FROM HDG-LINE-2.
+
+           MOVE 'SUB1' TO DTL-TRANSID
+           MOVE SUB1-STARTED      TO DTL-STARTED
+           MOVE SUB1-COMPLETED    TO DTL-COMPLETED
+           MOVE SUB1-TIMEOUT-53   TO DTL-TIMEOUT-53
+           MOVE SUB1-ABANDONED-52 TO DTL-ABANDONED-52
+           MOVE SUB1-ERROR-CNT    TO DTL-ERROR-CNT
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+
+           MOVE 'SUB2' TO DTL-TRANSID
+           MOVE SUB2-STARTED      TO DTL-STARTED
+           MOVE SUB2-COMPLETED    TO DTL-COMPLETED
+           MOVE SUB2-TIMEOUT-53   TO DTL-TIMEOUT-53
+           MOVE SUB2-ABANDONED-52 TO DTL-ABANDONED-52
+           MOVE SUB2-ERROR-CNT    TO DTL-ERROR-CNT
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+
+           MOVE 'SUB3' TO DTL-TRANSID
+           MOVE SUB3-STARTED      TO DTL-STARTED
+           MOVE SUB3-COMPLETED    TO DTL-COMPLETED
+           MOVE SUB3-TIMEOUT-53   TO DTL-TIMEOUT-53
+           MOVE SUB3-ABANDONED-52 TO DTL-ABANDONED-52
+           MOVE SUB3-ERROR-CNT    TO DTL-ERROR-CNT
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+
+           MOVE 'SUB4' TO DTL-TRANSID
+           MOVE SUB4-STARTED      TO DTL-STARTED
+           MOVE SUB4-COMPLETED    TO DTL-COMPLETED
+           MOVE SUB4-TIMEOUT-53   TO DTL-TIMEOUT-53
+           MOVE SUB4-ABANDONED-52 TO DTL-ABANDONED-52
+           MOVE SUB4-ERROR-CNT    TO DTL-ERROR-CNT
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+
+           IF OTHER-STARTED > 0 THEN
+              MOVE 'UNKNOWN' TO DTL-TRANSID
+              MOVE OTHER-STARTED      TO DTL-STARTED
+              MOVE OTHER-COMPLETED    TO DTL-COMPLETED
+              MOVE OTHER-TIMEOUT-53   TO DTL-TIMEOUT-53
+              MOVE OTHER-ABANDONED-52 TO DTL-ABANDONED-52
+              MOVE OTHER-ERROR-CNT    TO DTL-ERROR-CNT
+              WRITE REPORT-LINE FROM DETAIL-LINE
+           END-IF.
+
+       3000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9999-TERMINATE - close the files down.
+      ******************************************************************
+       9999-TERMINATE.
+
+           CLOSE AUDIT-FILE
+                 REPORT-FILE.
+
+       9999-EXIT.
+           EXIT.
+
+       END PROGRAM 'ASYNCRPT'.
