@@ -40,6 +40,14 @@
       *
        01 W-RESP         PIC S9(8) USAGE BINARY.
        01 W-RESP2        PIC S9(8) USAGE BINARY.
+
+      * the FETCH RESP/RESP2 for the child currently being processed,
+      * held aside so the GET CONTAINER that follows a successful
+      * FETCH - which uses these same field names for its own RESP -
+      * cannot overwrite the FETCH's own outcome before the audit
+      * record is written
+       01 W-FETCH-RESP   PIC S9(8) USAGE BINARY.
+       01 W-FETCH-RESP2  PIC S9(8) USAGE BINARY.
        01 CHLDTOKN1      PIC X(16) VALUE SPACE.
        01 CHLDTOKN2      PIC X(16) VALUE SPACE.
        01 CHLDTOKN3      PIC X(16) VALUE SPACE.
@@ -47,6 +55,7 @@
        01 ANYTOKN        PIC X(16) VALUE SPACE.
 
        01 CVDA           PIC S9(8) COMP-5 SYNC.
+       01 W-CVDA-DESC    PIC X(09).
 
        01 INCONTAINER    PIC X(16) value 'INCONT'.
        01 OUTCONTAINER   PIC X(16) VALUE 'OUTCONT'.
@@ -54,26 +63,129 @@
        01 CHLDCHNL2      PIC X(16).
        01 ANYCHNL        PIC X(16).
 
+      * a channel name unique to this invocation of ASYNCPG1 (built
+      * from the CICS task number, which is unique for the life of
+      * the task) so concurrent invocations never share a channel
+      * instance name, however briefly
+       01 CHNL-NAME          PIC X(16) VALUE SPACE.
+       01 W-TASKN-DISPLAY    PIC 9(7) VALUE 0.
+
        01 TIMEOUT1       PIC S9(8) USAGE BINARY VALUE 1000.
 
+      * external dispatch control table (see ASYNCCTL.cpy). Held in
+      * TS queue ASYNC-CTL-QNAME, one item per child slot, so the
+      * per-child TIMEOUT value can be tuned by operations without a
+      * recompile of this program.
+       01 ASYNC-CTL-QNAME    PIC X(8) VALUE 'ASYNCCTL'.
+       01 W-CTL-LENGTH       PIC S9(4) USAGE COMP.
+       COPY ASYNCCTL.
+
+      * resubmission queue - unfinished children are parked here so
+      * a follow-up transaction can re-drive or re-fetch their work
+      * instead of it being dropped on the floor (see ASYNCRSB.cpy).
+       01 ASYNC-RSB-QNAME    PIC X(8) VALUE 'ASYNCRSQ'.
+       01 W-RSB-LENGTH       PIC S9(4) USAGE COMP.
+       COPY ASYNCRSB.
+
+      * structured request/response records carried in INCONTAINER and
+      * OUTCONTAINER (see ASYNCREQ.cpy / ASYNCRSP.cpy) - one request
+      * record per child so an unfinished one is still on hand if it
+      * has to be resubmitted later, one shared response record that
+      * is filled fresh immediately after each FETCH completes.
+       COPY ASYNCREQ REPLACING ==ASYNC-REQUEST-RECORD== BY
+                               ==CHILD-REQUEST-1==.
+       COPY ASYNCREQ REPLACING ==ASYNC-REQUEST-RECORD== BY
+                               ==CHILD-REQUEST-2==.
+       COPY ASYNCREQ REPLACING ==ASYNC-REQUEST-RECORD== BY
+                               ==CHILD-REQUEST-3==.
+       COPY ASYNCREQ REPLACING ==ASYNC-REQUEST-RECORD== BY
+                               ==CHILD-REQUEST-4==.
+       COPY ASYNCRSP.
+
+       01 CORR-ID-BASE       PIC X(16) VALUE SPACE.
+       01 W-DATE-DISPLAY     PIC 9(7) VALUE 0.
+       01 W-TIME-DISPLAY     PIC 9(7) VALUE 0.
+
+      * audit trail - one record per FETCH outcome, written to TD
+      * queue ASYNC-AUD-QNAME for end of day reconciliation (see
+      * ASYNCAUD.cpy). Start date/time is captured at RUN TRANSID,
+      * finish date/time at the matching FETCH.
+       01 ASYNC-AUD-QNAME    PIC X(4) VALUE 'AUDT'.
+       01 W-AUD-LENGTH       PIC S9(4) USAGE COMP.
+       COPY ASYNCAUD.
+
+       01 START-DATE-1       PIC S9(7) COMP-3.
+       01 START-TIME-1       PIC S9(7) COMP-3.
+       01 START-DATE-2       PIC S9(7) COMP-3.
+       01 START-TIME-2       PIC S9(7) COMP-3.
+       01 START-DATE-3       PIC S9(7) COMP-3.
+       01 START-TIME-3       PIC S9(7) COMP-3.
+       01 START-DATE-4       PIC S9(7) COMP-3.
+       01 START-TIME-4       PIC S9(7) COMP-3.
+
+      * ABSTIME (milliseconds) pairs used only to compute a reliable
+      * cross-minute elapsed time per child for the audit trail and
+      * the SLA breach comparison
+       01 START-ABSTIME-1    PIC S9(15) COMP-3.
+       01 START-ABSTIME-2    PIC S9(15) COMP-3.
+       01 START-ABSTIME-3    PIC S9(15) COMP-3.
+       01 START-ABSTIME-4    PIC S9(15) COMP-3.
+       01 W-FINISH-ABSTIME   PIC S9(15) COMP-3.
+
+      * active-child tracking - one record per dispatch slot, held in
+      * TS queue ASYNC-ACT-QNAME so the status dashboard transaction
+      * (ASYNCDSH) can show which children are still in flight (see
+      * ASYNCACT.cpy). Set to in-flight at RUN TRANSID, cleared at
+      * the matching FETCH. This queue is a single shared set of four
+      * slots, not one per invocation like CHNL-NAME/CORR-ID-BASE -
+      * ASYNCDSH shows whichever invocation most recently dispatched
+      * or fetched each slot, so two genuinely concurrent invocations
+      * of this program are not separately distinguishable there
+       01 ASYNC-ACT-QNAME    PIC X(8) VALUE 'ASYNCACT'.
+       01 W-ACT-LENGTH       PIC S9(4) USAGE COMP.
+       01 W-DASH-SLOT-NBR    PIC S9(4) USAGE COMP.
+       COPY ASYNCACT.
+
+      * table-driven child dispatch - one entry per child slot,
+      * loaded from the external control table (ASYNCCTL.cpy) at the
+      * start of each run so a source can be added or retired by
+      * updating the control queue instead of recompiling this
+      * program.
+       01 CHILD-SLOT-TABLE.
+           05 CHILD-SLOT OCCURS 4 TIMES INDEXED BY SLOT-IDX.
+              10 SLOT-TRANSID       PIC X(04).
+              10 SLOT-STRATEGY      PIC X(01).
+              10 SLOT-TIMEOUT-VALUE PIC S9(8) COMP.
+              10 SLOT-SLA-THRESHOLD PIC S9(8) COMP.
+              10 SLOT-ACTIVE-FLAG   PIC X(01).
+              10 SLOT-TOKEN         PIC X(16).
+
        1 PRINT-LINE.
          2 PARENT-PROGRAM   PIC X(8)  VALUE 'ASYNCPG1'.
          2 FILLER           PIC X(1)  VALUE ' '.
          2 CHILD-1          PIC X(4)  VALUE 'SUB1'.
          2 FILLER           PIC X(1)  VALUE '('.
          2 CHILD1-STATUS    PIC X(2)  VALUE SPACE.
+         2 FILLER           PIC X(1)  VALUE ','.
+         2 CHILD1-CVDA-DESC PIC X(9)  VALUE SPACE.
          2 FILLER           PIC X(2)  VALUE ') '.
          2 CHILD-2          PIC X(4)  VALUE 'SUB2'.
          2 FILLER           PIC X(1)  VALUE '('.
          2 CHILD2-STATUS    PIC X(2)  VALUE SPACE.
+         2 FILLER           PIC X(1)  VALUE ','.
+         2 CHILD2-CVDA-DESC PIC X(9)  VALUE SPACE.
          2 FILLER           PIC X(2)  VALUE ') '.
          2 CHILD-3          PIC X(4)  VALUE 'SUB3'.
          2 FILLER           PIC X(1)  VALUE '('.
          2 CHILD3-STATUS    PIC X(2)  VALUE ' '.
+         2 FILLER           PIC X(1)  VALUE ','.
+         2 CHILD3-CVDA-DESC PIC X(9)  VALUE SPACE.
          2 FILLER           PIC X(2)  VALUE ') '.
          2 CHILD-4          PIC X(4)  VALUE 'SUB4'.
          2 FILLER           PIC X(1)  VALUE '('.
          2 CHILD4-STATUS    PIC X(2)  VALUE ' '.
+         2 FILLER           PIC X(1)  VALUE ','.
+         2 CHILD4-CVDA-DESC PIC X(9)  VALUE SPACE.
          2 FILLER           PIC X(2)  VALUE ') '.
 
       *
@@ -81,96 +193,795 @@
       *
        PROCEDURE DIVISION USING DFHEIBLK DFHCOMMAREA.
 
-      * run child 1
+      * one correlation id ties every child of this invocation
+      * together for monitoring, audit and reporting purposes. The
+      * task number is folded in ahead of the time-of-day so that two
+      * invocations landing in the same clock second - exactly the
+      * concurrent-invocation case this correlation id exists to
+      * distinguish - still get different ids; task number plus time
+      * is 14 digits, so with the 2-character prefix below the STRING
+      * fills CORR-ID-BASE exactly, with nothing left over to overflow
+           MOVE EIBDATE TO W-DATE-DISPLAY
+           MOVE EIBTIME TO W-TIME-DISPLAY
+           MOVE EIBTASKN TO W-TASKN-DISPLAY
+           STRING 'P1' W-TASKN-DISPLAY W-TIME-DISPLAY
+              DELIMITED BY SIZE INTO CORR-ID-BASE
+
+      * this invocation's own channel name, in place of a single
+      * literal shared by every run of ASYNCPG1
+           STRING 'PG1CH' W-TASKN-DISPLAY
+              DELIMITED BY SIZE INTO CHNL-NAME
+
+      * load the dispatch control table (one item per slot, see
+      * ASYNCCTL.cpy). If the queue has never been primed, seed it
+      * with the shipped defaults first.
+           MOVE LENGTH OF ASYNC-CONTROL-RECORD TO W-CTL-LENGTH
+           MOVE 1 TO ACTL-SLOT-NBR
+
+           EXEC CICS READQ TS QUEUE(ASYNC-CTL-QNAME)
+           ITEM(ACTL-SLOT-NBR) INTO(ASYNC-CONTROL-RECORD)
+           LENGTH(W-CTL-LENGTH)
+           RESP(W-RESP) RESP2(W-RESP2)
+           END-EXEC.
+
+           IF W-RESP NOT = DFHRESP(NORMAL) THEN
+              PERFORM 0100-SEED-CONTROL-TABLE
+           END-IF
+
+      * prime the active-child tracking table (see ASYNCACT.cpy) the
+      * same way, so the status dashboard has four items to read from
+      * its first inquiry onward
+           MOVE LENGTH OF ASYNC-ACTIVE-RECORD TO W-ACT-LENGTH
+           MOVE 1 TO ACTV-SLOT-NBR
+
+           EXEC CICS READQ TS QUEUE(ASYNC-ACT-QNAME)
+           ITEM(ACTV-SLOT-NBR) INTO(ASYNC-ACTIVE-RECORD)
+           LENGTH(W-ACT-LENGTH)
+           RESP(W-RESP) RESP2(W-RESP2)
+           END-EXEC.
+
+           IF W-RESP NOT = DFHRESP(NORMAL) THEN
+              PERFORM 0120-SEED-ACTIVE-TABLE
+           END-IF
+
+           PERFORM 0150-LOAD-DISPATCH-TABLE THRU 0150-EXIT
+              VARYING SLOT-IDX FROM 1 BY 1 UNTIL SLOT-IDX > 4
+
+      * dispatch each active slot - a slot can be added or retired
+      * simply by updating ASYNC-CTL-QNAME, with no recompile
+           PERFORM 0400-DISPATCH-CHILD THRU 0400-EXIT
+              VARYING SLOT-IDX FROM 1 BY 1 UNTIL SLOT-IDX > 4
+
+      * the FETCH logic below still addresses each child by its own
+      * token/timeout variable, since the three FETCH strategies
+      * (SUSPEND, TIMEOUT, ANY NOSUSPEND) are distinct CICS requests,
+      * not one generic call that can be driven purely from a loop
+           MOVE SLOT-TOKEN(1)         TO CHLDTOKN1
+           MOVE SLOT-TOKEN(2)         TO CHLDTOKN2
+           MOVE SLOT-TOKEN(3)         TO CHLDTOKN3
+           MOVE SLOT-TOKEN(4)         TO CHLDTOKN4
+           MOVE SLOT-TIMEOUT-VALUE(2) TO TIMEOUT1
+
+      * fetch with suspend to get the result from the first child,
+      * unless operations have repointed slot 1 away from strategy 1
+           IF SLOT-ACTIVE-FLAG(1) = 'Y' AND SLOT-STRATEGY(1) = '1' THEN
+              EXEC CICS FETCH CHILD(CHLDTOKN1) CHANNEL(CHLDCHNL1)
+              COMPSTATUS(CVDA)
+              RESP(W-RESP) RESP2(W-RESP2)
+              END-EXEC
+
+              MOVE W-RESP  TO W-FETCH-RESP
+              MOVE W-RESP2 TO W-FETCH-RESP2
+
+              EXEC CICS ASKTIME ABSTIME(W-FINISH-ABSTIME) END-EXEC
+              MOVE SLOT-TRANSID(1) TO AAUD-CHILD-TRANSID
+              MOVE CHLDTOKN1 TO AAUD-CHILD-TOKEN
+              MOVE AREQ-CORRELATION-ID OF CHILD-REQUEST-1
+                                           TO AAUD-CORRELATION-ID
+              MOVE START-DATE-1 TO AAUD-START-DATE
+              MOVE START-TIME-1 TO AAUD-START-TIME
+              MOVE EIBDATE TO AAUD-FINISH-DATE
+              MOVE EIBTIME TO AAUD-FINISH-TIME
+              COMPUTE AAUD-ELAPSED-SEC =
+                      (W-FINISH-ABSTIME - START-ABSTIME-1) / 1000
+              MOVE SLOT-SLA-THRESHOLD(1) TO AAUD-SLA-THRESHOLD-SEC
+              IF AAUD-ELAPSED-SEC > AAUD-SLA-THRESHOLD-SEC THEN
+                 MOVE 'Y' TO AAUD-SLA-BREACH-FLAG
+              ELSE
+                 MOVE 'N' TO AAUD-SLA-BREACH-FLAG
+              END-IF
+
+              IF W-FETCH-RESP = DFHRESP(NORMAL) THEN
+                 EXEC CICS GET CONTAINER(OUTCONTAINER)
+                 CHANNEL(CHLDCHNL1) INTO(ASYNC-RESPONSE-RECORD)
+                 RESP(W-RESP) RESP2(W-RESP2)
+                 END-EXEC
+                 IF W-RESP = DFHRESP(NORMAL) THEN
+                    IF ARSP-STATUS-ERROR THEN
+                       MOVE 'CE' TO CHILD1-STATUS
+                       MOVE 'CHILDFAIL' TO AAUD-OUTCOME
+                    ELSE
+                       MOVE 'OK' TO CHILD1-STATUS
+                       MOVE 'COMPLETED' TO AAUD-OUTCOME
+                    END-IF
+                 ELSE
+                    MOVE 'CE' TO CHILD1-STATUS
+                    MOVE 'CHILDFAIL' TO AAUD-OUTCOME
+                 END-IF
+              ELSE
+                 MOVE 'ERROR' TO AAUD-OUTCOME
+              END-IF
+              MOVE W-FETCH-RESP  TO W-RESP
+              MOVE W-FETCH-RESP2 TO W-RESP2
+              MOVE 1 TO W-DASH-SLOT-NBR
+              PERFORM 0300-WRITE-AUDIT-RECORD
+           END-IF
+
+      * look up the SUB2 wait period is done above, before the RUN
+
+      * fetch the second child with timeout, unless operations have
+      * repointed slot 2 away from strategy 2
+           IF SLOT-ACTIVE-FLAG(2) = 'Y' AND SLOT-STRATEGY(2) = '2' THEN
+              EXEC CICS FETCH CHILD(CHLDTOKN2) CHANNEL(CHLDCHNL2)
+              TIMEOUT(TIMEOUT1)
+              COMPSTATUS(CVDA)
+              RESP(W-RESP) RESP2(W-RESP2)
+              END-EXEC
+
+              MOVE W-RESP  TO W-FETCH-RESP
+              MOVE W-RESP2 TO W-FETCH-RESP2
+
+              EXEC CICS ASKTIME ABSTIME(W-FINISH-ABSTIME) END-EXEC
+              MOVE SLOT-TRANSID(2) TO AAUD-CHILD-TRANSID
+              MOVE CHLDTOKN2 TO AAUD-CHILD-TOKEN
+              MOVE AREQ-CORRELATION-ID OF CHILD-REQUEST-2
+                                           TO AAUD-CORRELATION-ID
+              MOVE START-DATE-2 TO AAUD-START-DATE
+              MOVE START-TIME-2 TO AAUD-START-TIME
+              MOVE EIBDATE TO AAUD-FINISH-DATE
+              MOVE EIBTIME TO AAUD-FINISH-TIME
+              COMPUTE AAUD-ELAPSED-SEC =
+                      (W-FINISH-ABSTIME - START-ABSTIME-2) / 1000
+              MOVE SLOT-SLA-THRESHOLD(2) TO AAUD-SLA-THRESHOLD-SEC
+              IF AAUD-ELAPSED-SEC > AAUD-SLA-THRESHOLD-SEC THEN
+                 MOVE 'Y' TO AAUD-SLA-BREACH-FLAG
+              ELSE
+                 MOVE 'N' TO AAUD-SLA-BREACH-FLAG
+              END-IF
+
+              IF W-FETCH-RESP = DFHRESP(NORMAL) THEN
+                 EXEC CICS GET CONTAINER(OUTCONTAINER)
+                 CHANNEL(CHLDCHNL2) INTO(ASYNC-RESPONSE-RECORD)
+                 RESP(W-RESP) RESP2(W-RESP2)
+                 END-EXEC
+                 IF W-RESP = DFHRESP(NORMAL) THEN
+                    IF ARSP-STATUS-ERROR THEN
+                       MOVE 'CE' TO CHILD2-STATUS
+                       MOVE 'CHILDFAIL' TO AAUD-OUTCOME
+                    ELSE
+                       MOVE 'OK' TO CHILD2-STATUS
+                       MOVE 'COMPLETED' TO AAUD-OUTCOME
+                    END-IF
+                 ELSE
+                    MOVE 'CE' TO CHILD2-STATUS
+                    MOVE 'CHILDFAIL' TO AAUD-OUTCOME
+                 END-IF
+              END-IF
+
+              IF W-FETCH-RESP = DFHRESP(NOTFINISHED) THEN
+                 IF W-FETCH-RESP2 = 53 THEN
+                   MOVE 'NO' TO CHILD2-STATUS
+                   MOVE 'TIMEOUT' TO AAUD-OUTCOME
+                   MOVE CHLDTOKN2       TO ARSB-CHILD-TOKEN
+                   MOVE SLOT-TRANSID(2) TO ARSB-CHILD-TRANSID
+                   MOVE 53          TO ARSB-REASON-CODE
+                   MOVE CHILD-REQUEST-2 TO ARSB-SAVED-INPUT
+                   PERFORM 0200-QUEUE-RESUBMISSION
+                 ELSE
+                   MOVE 'ERROR' TO AAUD-OUTCOME
+                 END-IF
+              END-IF
+              MOVE W-FETCH-RESP  TO W-RESP
+              MOVE W-FETCH-RESP2 TO W-RESP2
+              MOVE 2 TO W-DASH-SLOT-NBR
+              PERFORM 0300-WRITE-AUDIT-RECORD
+           END-IF
+
+      * fetch any of the third or fourth child without suspend, unless
+      * operations have retired both slots or repointed both of them
+      * away from strategy 3 - with nothing outstanding to fetch this
+      * way, W-RESP is set clear of both DFHRESP(NORMAL) and
+      * DFHRESP(NOTFINISHED) so neither outcome block below fires on
+      * a stale RESP left over from the slot 1/2 fetches above
+           IF (SLOT-ACTIVE-FLAG(3) = 'Y' AND SLOT-STRATEGY(3) = '3')
+              OR (SLOT-ACTIVE-FLAG(4) = 'Y' AND SLOT-STRATEGY(4) = '3')
+              THEN
+              EXEC CICS FETCH ANY(ANYTOKN) CHANNEL(ANYCHNL)
+              NOSUSPEND COMPSTATUS(CVDA)
+              RESP(W-RESP) RESP2(W-RESP2)
+              END-EXEC
+
+              MOVE W-RESP  TO W-FETCH-RESP
+              MOVE W-RESP2 TO W-FETCH-RESP2
+
+              EXEC CICS ASKTIME ABSTIME(W-FINISH-ABSTIME) END-EXEC
+           ELSE
+              MOVE -1 TO W-FETCH-RESP
+              MOVE -1 TO W-FETCH-RESP2
+           END-IF.
+
+           IF W-FETCH-RESP = DFHRESP(NORMAL) THEN
+              IF ANYTOKN = CHLDTOKN3 THEN
+                MOVE SLOT-TRANSID(3) TO AAUD-CHILD-TRANSID
+                MOVE CHLDTOKN3 TO AAUD-CHILD-TOKEN
+                MOVE AREQ-CORRELATION-ID OF CHILD-REQUEST-3
+                                             TO AAUD-CORRELATION-ID
+                MOVE START-DATE-3 TO AAUD-START-DATE
+                MOVE START-TIME-3 TO AAUD-START-TIME
+                COMPUTE AAUD-ELAPSED-SEC =
+                        (W-FINISH-ABSTIME - START-ABSTIME-3) / 1000
+                MOVE SLOT-SLA-THRESHOLD(3) TO AAUD-SLA-THRESHOLD-SEC
+                MOVE 3 TO W-DASH-SLOT-NBR
+              ELSE
+                MOVE SLOT-TRANSID(4) TO AAUD-CHILD-TRANSID
+                MOVE CHLDTOKN4 TO AAUD-CHILD-TOKEN
+                MOVE AREQ-CORRELATION-ID OF CHILD-REQUEST-4
+                                             TO AAUD-CORRELATION-ID
+                MOVE START-DATE-4 TO AAUD-START-DATE
+                MOVE START-TIME-4 TO AAUD-START-TIME
+                COMPUTE AAUD-ELAPSED-SEC =
+                        (W-FINISH-ABSTIME - START-ABSTIME-4) / 1000
+                MOVE SLOT-SLA-THRESHOLD(4) TO AAUD-SLA-THRESHOLD-SEC
+                MOVE 4 TO W-DASH-SLOT-NBR
+              END-IF
+              EXEC CICS GET CONTAINER(OUTCONTAINER)
+              CHANNEL(ANYCHNL) INTO(ASYNC-RESPONSE-RECORD)
+              RESP(W-RESP) RESP2(W-RESP2)
+              END-EXEC
+              MOVE EIBDATE TO AAUD-FINISH-DATE
+              MOVE EIBTIME TO AAUD-FINISH-TIME
+              IF AAUD-ELAPSED-SEC > AAUD-SLA-THRESHOLD-SEC THEN
+                 MOVE 'Y' TO AAUD-SLA-BREACH-FLAG
+              ELSE
+                 MOVE 'N' TO AAUD-SLA-BREACH-FLAG
+              END-IF
+              IF W-RESP = DFHRESP(NORMAL) THEN
+                 IF ARSP-STATUS-ERROR THEN
+                    MOVE 'CHILDFAIL' TO AAUD-OUTCOME
+                    IF ANYTOKN = CHLDTOKN3 THEN
+                       MOVE 'CE' TO CHILD3-STATUS
+                    ELSE
+                       MOVE 'CE' TO CHILD4-STATUS
+                    END-IF
+                 ELSE
+                    MOVE 'COMPLETED' TO AAUD-OUTCOME
+                    IF ANYTOKN = CHLDTOKN3 THEN
+                       MOVE 'OK' TO CHILD3-STATUS
+                    ELSE
+                       MOVE 'OK' TO CHILD4-STATUS
+                    END-IF
+                 END-IF
+              ELSE
+                 MOVE 'CHILDFAIL' TO AAUD-OUTCOME
+                 IF ANYTOKN = CHLDTOKN3 THEN
+                    MOVE 'CE' TO CHILD3-STATUS
+                 ELSE
+                    MOVE 'CE' TO CHILD4-STATUS
+                 END-IF
+              END-IF
+              MOVE W-FETCH-RESP  TO W-RESP
+              MOVE W-FETCH-RESP2 TO W-RESP2
+              PERFORM 0300-WRITE-AUDIT-RECORD
+           END-IF
+
+           IF W-FETCH-RESP = DFHRESP(NOTFINISHED) THEN
+              IF W-FETCH-RESP2 = 52 THEN
+
+      * a NOSUSPEND abandon on the shared FETCH ANY says at least one
+      * of slot 3/4 is still outstanding, not that both are - only
+      * process the slot(s) actually active on strategy 3, or an
+      * inactive slot's stale token/request fields get audited and
+      * resubmitted as a phantom child that was never dispatched
+                IF SLOT-ACTIVE-FLAG(3) = 'Y' AND SLOT-STRATEGY(3) = '3'
+                   THEN
+                MOVE 'NO' TO CHILD3-STATUS
+                MOVE SLOT-TRANSID(3) TO AAUD-CHILD-TRANSID
+                MOVE CHLDTOKN3 TO AAUD-CHILD-TOKEN
+                MOVE AREQ-CORRELATION-ID OF CHILD-REQUEST-3
+                                             TO AAUD-CORRELATION-ID
+                MOVE START-DATE-3 TO AAUD-START-DATE
+                MOVE START-TIME-3 TO AAUD-START-TIME
+                MOVE EIBDATE TO AAUD-FINISH-DATE
+                MOVE EIBTIME TO AAUD-FINISH-TIME
+                MOVE 'ABANDONED' TO AAUD-OUTCOME
+                COMPUTE AAUD-ELAPSED-SEC =
+                        (W-FINISH-ABSTIME - START-ABSTIME-3) / 1000
+                MOVE SLOT-SLA-THRESHOLD(3) TO AAUD-SLA-THRESHOLD-SEC
+                IF AAUD-ELAPSED-SEC > AAUD-SLA-THRESHOLD-SEC THEN
+                   MOVE 'Y' TO AAUD-SLA-BREACH-FLAG
+                ELSE
+                   MOVE 'N' TO AAUD-SLA-BREACH-FLAG
+                END-IF
+                MOVE W-FETCH-RESP  TO W-RESP
+                MOVE W-FETCH-RESP2 TO W-RESP2
+                MOVE 3 TO W-DASH-SLOT-NBR
+                PERFORM 0300-WRITE-AUDIT-RECORD
+                MOVE CHLDTOKN3       TO ARSB-CHILD-TOKEN
+                MOVE SLOT-TRANSID(3) TO ARSB-CHILD-TRANSID
+                MOVE 52              TO ARSB-REASON-CODE
+                MOVE CHILD-REQUEST-3 TO ARSB-SAVED-INPUT
+                PERFORM 0200-QUEUE-RESUBMISSION
+
+      * the child is abandoned rather than resubmitted in place, so
+      * cancel its outstanding asynchronous task now instead of
+      * leaving it to consume region resources until it finishes on
+      * its own or the region cleans it up
+                EXEC CICS CANCEL CHILD(CHLDTOKN3) NOHANDLE
+                END-EXEC
+                END-IF
+
+                IF SLOT-ACTIVE-FLAG(4) = 'Y' AND SLOT-STRATEGY(4) = '3'
+                   THEN
+                MOVE 'NO' TO CHILD4-STATUS
+                MOVE SLOT-TRANSID(4) TO AAUD-CHILD-TRANSID
+                MOVE CHLDTOKN4 TO AAUD-CHILD-TOKEN
+                MOVE AREQ-CORRELATION-ID OF CHILD-REQUEST-4
+                                             TO AAUD-CORRELATION-ID
+                MOVE START-DATE-4 TO AAUD-START-DATE
+                MOVE START-TIME-4 TO AAUD-START-TIME
+                COMPUTE AAUD-ELAPSED-SEC =
+                        (W-FINISH-ABSTIME - START-ABSTIME-4) / 1000
+                MOVE SLOT-SLA-THRESHOLD(4) TO AAUD-SLA-THRESHOLD-SEC
+                IF AAUD-ELAPSED-SEC > AAUD-SLA-THRESHOLD-SEC THEN
+                   MOVE 'Y' TO AAUD-SLA-BREACH-FLAG
+                ELSE
+                   MOVE 'N' TO AAUD-SLA-BREACH-FLAG
+                END-IF
+                MOVE W-FETCH-RESP  TO W-RESP
+                MOVE W-FETCH-RESP2 TO W-RESP2
+                MOVE 4 TO W-DASH-SLOT-NBR
+                PERFORM 0300-WRITE-AUDIT-RECORD
+                MOVE CHLDTOKN4       TO ARSB-CHILD-TOKEN
+                MOVE SLOT-TRANSID(4) TO ARSB-CHILD-TRANSID
+                MOVE 52              TO ARSB-REASON-CODE
+                MOVE CHILD-REQUEST-4 TO ARSB-SAVED-INPUT
+                PERFORM 0200-QUEUE-RESUBMISSION
+
+                EXEC CICS CANCEL CHILD(CHLDTOKN4) NOHANDLE
+                END-EXEC
+                END-IF
+              END-IF
+           END-IF
+
+           EXEC CICS SEND TEXT FROM(PRINT-LINE) FREEKB END-EXEC.
+
+           EXEC CICS RETURN END-EXEC.
+
+      ******************************************************************
+      * 0100-SEED-CONTROL-TABLE - prime ASYNC-CTL-QNAME with the
+      *  shipped default dispatch parameters, one item per child slot.
+      *  Runs once, the first time the queue is found empty.
+      ******************************************************************
+       0100-SEED-CONTROL-TABLE.
+
+           MOVE 1        TO ACTL-SLOT-NBR
+           MOVE 'SUB1'   TO ACTL-CHILD-TRANSID
+           MOVE '1'      TO ACTL-FETCH-STRATEGY
+           MOVE 0        TO ACTL-TIMEOUT-VALUE
+           MOVE 4        TO ACTL-SLA-THRESHOLD-SEC
+           MOVE 'Y'      TO ACTL-ACTIVE-FLAG
+           EXEC CICS WRITEQ TS QUEUE(ASYNC-CTL-QNAME)
+           FROM(ASYNC-CONTROL-RECORD) LENGTH(W-CTL-LENGTH)
+           ITEM(ACTL-SLOT-NBR)
+           END-EXEC.
+
+           MOVE 2        TO ACTL-SLOT-NBR
+           MOVE 'SUB2'   TO ACTL-CHILD-TRANSID
+           MOVE '2'      TO ACTL-FETCH-STRATEGY
+           MOVE 1000     TO ACTL-TIMEOUT-VALUE
+           MOVE 12       TO ACTL-SLA-THRESHOLD-SEC
+           MOVE 'Y'      TO ACTL-ACTIVE-FLAG
+           EXEC CICS WRITEQ TS QUEUE(ASYNC-CTL-QNAME)
+           FROM(ASYNC-CONTROL-RECORD) LENGTH(W-CTL-LENGTH)
+           ITEM(ACTL-SLOT-NBR)
+           END-EXEC.
+
+           MOVE 3        TO ACTL-SLOT-NBR
+           MOVE 'SUB3'   TO ACTL-CHILD-TRANSID
+           MOVE '3'      TO ACTL-FETCH-STRATEGY
+           MOVE 0        TO ACTL-TIMEOUT-VALUE
+           MOVE 7        TO ACTL-SLA-THRESHOLD-SEC
+           MOVE 'Y'      TO ACTL-ACTIVE-FLAG
+           EXEC CICS WRITEQ TS QUEUE(ASYNC-CTL-QNAME)
+           FROM(ASYNC-CONTROL-RECORD) LENGTH(W-CTL-LENGTH)
+           ITEM(ACTL-SLOT-NBR)
+           END-EXEC.
+
+           MOVE 4        TO ACTL-SLOT-NBR
+           MOVE 'SUB4'   TO ACTL-CHILD-TRANSID
+           MOVE '3'      TO ACTL-FETCH-STRATEGY
+           MOVE 0        TO ACTL-TIMEOUT-VALUE
+           MOVE 2        TO ACTL-SLA-THRESHOLD-SEC
+           MOVE 'Y'      TO ACTL-ACTIVE-FLAG
+           EXEC CICS WRITEQ TS QUEUE(ASYNC-CTL-QNAME)
+           FROM(ASYNC-CONTROL-RECORD) LENGTH(W-CTL-LENGTH)
+           ITEM(ACTL-SLOT-NBR)
+           END-EXEC.
+
+           EXIT.
+
+      ******************************************************************
+      * 0120-SEED-ACTIVE-TABLE - prime ASYNC-ACT-QNAME with four
+      *  not-in-flight placeholder items, one per child slot. Runs
+      *  once, the first time the queue is found empty.
+      ******************************************************************
+       0120-SEED-ACTIVE-TABLE.
+
+           MOVE SPACE TO ACTV-CHILD-TRANSID
+           MOVE SPACE TO ACTV-CHILD-TOKEN
+           MOVE SPACE TO ACTV-CORRELATION-ID
+           MOVE SPACE TO ACTV-CHANNEL-NAME
+           MOVE 0     TO ACTV-START-DATE
+           MOVE 0     TO ACTV-START-TIME
+           MOVE 0     TO ACTV-START-ABSTIME
+           MOVE 'N'   TO ACTV-IN-FLIGHT-FLAG
+
+           MOVE 1 TO ACTV-SLOT-NBR
+           EXEC CICS WRITEQ TS QUEUE(ASYNC-ACT-QNAME)
+           FROM(ASYNC-ACTIVE-RECORD) LENGTH(W-ACT-LENGTH)
+           ITEM(ACTV-SLOT-NBR)
+           END-EXEC.
+
+           MOVE 2 TO ACTV-SLOT-NBR
+           EXEC CICS WRITEQ TS QUEUE(ASYNC-ACT-QNAME)
+           FROM(ASYNC-ACTIVE-RECORD) LENGTH(W-ACT-LENGTH)
+           ITEM(ACTV-SLOT-NBR)
+           END-EXEC.
+
+           MOVE 3 TO ACTV-SLOT-NBR
+           EXEC CICS WRITEQ TS QUEUE(ASYNC-ACT-QNAME)
+           FROM(ASYNC-ACTIVE-RECORD) LENGTH(W-ACT-LENGTH)
+           ITEM(ACTV-SLOT-NBR)
+           END-EXEC.
+
+           MOVE 4 TO ACTV-SLOT-NBR
+           EXEC CICS WRITEQ TS QUEUE(ASYNC-ACT-QNAME)
+           FROM(ASYNC-ACTIVE-RECORD) LENGTH(W-ACT-LENGTH)
+           ITEM(ACTV-SLOT-NBR)
+           END-EXEC.
+
+           EXIT.
+
+      ******************************************************************
+      * 0150-LOAD-DISPATCH-TABLE - read one item of the external
+      *  control table into the in-memory dispatch table for this run.
+      ******************************************************************
+       0150-LOAD-DISPATCH-TABLE.
+
+           MOVE SLOT-IDX TO ACTL-SLOT-NBR
+
+           EXEC CICS READQ TS QUEUE(ASYNC-CTL-QNAME)
+           ITEM(ACTL-SLOT-NBR) INTO(ASYNC-CONTROL-RECORD)
+           LENGTH(W-CTL-LENGTH)
+           RESP(W-RESP) RESP2(W-RESP2)
+           END-EXEC.
+
+      * only trust the item just read back when the READQ actually
+      * found it - otherwise leave the slot out of this run rather
+      * than dispatching whatever was left in ASYNC-CONTROL-RECORD
+      * from the previous item read
+           IF W-RESP = DFHRESP(NORMAL) THEN
+              MOVE ACTL-CHILD-TRANSID     TO SLOT-TRANSID(SLOT-IDX)
+              MOVE ACTL-FETCH-STRATEGY    TO SLOT-STRATEGY(SLOT-IDX)
+              MOVE ACTL-TIMEOUT-VALUE
+                                  TO SLOT-TIMEOUT-VALUE(SLOT-IDX)
+              MOVE ACTL-SLA-THRESHOLD-SEC
+                                  TO SLOT-SLA-THRESHOLD(SLOT-IDX)
+              MOVE ACTL-ACTIVE-FLAG       TO SLOT-ACTIVE-FLAG(SLOT-IDX)
+           ELSE
+              MOVE SPACE TO SLOT-TRANSID(SLOT-IDX)
+              MOVE 'N'   TO SLOT-ACTIVE-FLAG(SLOT-IDX)
+           END-IF
+           MOVE SPACE                   TO SLOT-TOKEN(SLOT-IDX).
+
+       0150-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 0400-DISPATCH-CHILD - put the request container and run the
+      *  child transaction for one dispatch-table slot, unless
+      *  operations have marked that slot inactive. A slot is also
+      *  skipped if its strategy does not match the FETCH mechanism
+      *  the slot's physical position implements below (slot 1 is
+      *  always fetched with SUSPEND, slot 2 with TIMEOUT, slots 3/4
+      *  with FETCH ANY NOSUSPEND) - dispatching a child that none of
+      *  those three FETCH blocks will ever claim would leave it
+      *  running with nothing to fetch or cancel it.
+      ******************************************************************
+       0400-DISPATCH-CHILD.
+
+           IF SLOT-ACTIVE-FLAG(SLOT-IDX) = 'Y' THEN
+              EVALUATE SLOT-IDX
+                 WHEN 1
+                    IF SLOT-STRATEGY(1) = '1' THEN
+                       PERFORM 0410-DISPATCH-SLOT-1 THRU 0410-EXIT
+                    END-IF
+                 WHEN 2
+                    IF SLOT-STRATEGY(2) = '2' THEN
+                       PERFORM 0420-DISPATCH-SLOT-2 THRU 0420-EXIT
+                    END-IF
+                 WHEN 3
+                    IF SLOT-STRATEGY(3) = '3' THEN
+                       PERFORM 0430-DISPATCH-SLOT-3 THRU 0430-EXIT
+                    END-IF
+                 WHEN 4
+                    IF SLOT-STRATEGY(4) = '3' THEN
+                       PERFORM 0440-DISPATCH-SLOT-4 THRU 0440-EXIT
+                    END-IF
+              END-EVALUATE
+           END-IF.
+
+       0400-EXIT.
+           EXIT.
+
+       0410-DISPATCH-SLOT-1.
+
+           MOVE CORR-ID-BASE  TO AREQ-CORRELATION-ID OF CHILD-REQUEST-1
+           MOVE 'CHILD1-DATA' TO AREQ-BUSINESS-KEY   OF CHILD-REQUEST-1
+           MOVE 'INQY'        TO AREQ-REQUEST-TYPE   OF CHILD-REQUEST-1
+           MOVE SPACE         TO AREQ-TIMESTAMP      OF CHILD-REQUEST-1
+           STRING W-DATE-DISPLAY '-' W-TIME-DISPLAY DELIMITED BY SIZE
+              INTO AREQ-TIMESTAMP OF CHILD-REQUEST-1
+
            EXEC CICS PUT CONTAINER(INCONTAINER)
-           FROM('input to child 1')
-           CHANNEL('PG1CHNL')
+           FROM(CHILD-REQUEST-1)
+           CHANNEL(CHNL-NAME)
            END-EXEC.
 
-           EXEC CICS RUN TRANSID('SUB1')
-           CHANNEL('PG1CHNL') CHILD(CHLDTOKN1)
+           EXEC CICS RUN TRANSID(SLOT-TRANSID(SLOT-IDX))
+           CHANNEL(CHNL-NAME) CHILD(SLOT-TOKEN(SLOT-IDX))
            END-EXEC.
 
-      * run child 2
+           MOVE EIBDATE TO START-DATE-1
+           MOVE EIBTIME TO START-TIME-1
+           EXEC CICS ASKTIME ABSTIME(START-ABSTIME-1) END-EXEC.
+
+           PERFORM 0450-MARK-SLOT-ACTIVE THRU 0450-EXIT.
+
+       0410-EXIT.
+           EXIT.
+
+       0420-DISPATCH-SLOT-2.
+
+           MOVE CORR-ID-BASE  TO AREQ-CORRELATION-ID OF CHILD-REQUEST-2
+           MOVE 'CHILD2-DATA' TO AREQ-BUSINESS-KEY   OF CHILD-REQUEST-2
+           MOVE 'INQY'        TO AREQ-REQUEST-TYPE   OF CHILD-REQUEST-2
+           STRING W-DATE-DISPLAY '-' W-TIME-DISPLAY DELIMITED BY SIZE
+              INTO AREQ-TIMESTAMP OF CHILD-REQUEST-2
+
            EXEC CICS PUT CONTAINER(INCONTAINER)
-           FROM('input to child 2')
-           CHANNEL('PG1CHNL')
+           FROM(CHILD-REQUEST-2)
+           CHANNEL(CHNL-NAME)
            END-EXEC.
 
-           EXEC CICS RUN TRANSID('SUB2')
-           CHANNEL('PG1CHNL') CHILD(CHLDTOKN2)
+           EXEC CICS RUN TRANSID(SLOT-TRANSID(SLOT-IDX))
+           CHANNEL(CHNL-NAME) CHILD(SLOT-TOKEN(SLOT-IDX))
            END-EXEC.
 
-      * run child 3
+           MOVE EIBDATE TO START-DATE-2
+           MOVE EIBTIME TO START-TIME-2
+           EXEC CICS ASKTIME ABSTIME(START-ABSTIME-2) END-EXEC.
+
+           PERFORM 0450-MARK-SLOT-ACTIVE THRU 0450-EXIT.
+
+       0420-EXIT.
+           EXIT.
+
+       0430-DISPATCH-SLOT-3.
+
+           MOVE CORR-ID-BASE  TO AREQ-CORRELATION-ID OF CHILD-REQUEST-3
+           MOVE 'CHILD3-DATA' TO AREQ-BUSINESS-KEY   OF CHILD-REQUEST-3
+           MOVE 'INQY'        TO AREQ-REQUEST-TYPE   OF CHILD-REQUEST-3
+           STRING W-DATE-DISPLAY '-' W-TIME-DISPLAY DELIMITED BY SIZE
+              INTO AREQ-TIMESTAMP OF CHILD-REQUEST-3
+
            EXEC CICS PUT CONTAINER(INCONTAINER)
-           FROM('input to child 3')
-           CHANNEL('PG1CHNL')
+           FROM(CHILD-REQUEST-3)
+           CHANNEL(CHNL-NAME)
            END-EXEC.
 
-           EXEC CICS RUN TRANSID('SUB3')
-           CHANNEL('PG1CHNL') CHILD(CHLDTOKN3)
+           EXEC CICS RUN TRANSID(SLOT-TRANSID(SLOT-IDX))
+           CHANNEL(CHNL-NAME) CHILD(SLOT-TOKEN(SLOT-IDX))
            END-EXEC.
 
-      * run child 4
+           MOVE EIBDATE TO START-DATE-3
+           MOVE EIBTIME TO START-TIME-3
+           EXEC CICS ASKTIME ABSTIME(START-ABSTIME-3) END-EXEC.
+
+           PERFORM 0450-MARK-SLOT-ACTIVE THRU 0450-EXIT.
+
+       0430-EXIT.
+           EXIT.
+
+       0440-DISPATCH-SLOT-4.
+
+           MOVE CORR-ID-BASE  TO AREQ-CORRELATION-ID OF CHILD-REQUEST-4
+           MOVE 'CHILD4-DATA' TO AREQ-BUSINESS-KEY   OF CHILD-REQUEST-4
+           MOVE 'INQY'        TO AREQ-REQUEST-TYPE   OF CHILD-REQUEST-4
+           STRING W-DATE-DISPLAY '-' W-TIME-DISPLAY DELIMITED BY SIZE
+              INTO AREQ-TIMESTAMP OF CHILD-REQUEST-4
+
            EXEC CICS PUT CONTAINER(INCONTAINER)
-           FROM('input to child 4')
-           CHANNEL('PG1CHNL')
+           FROM(CHILD-REQUEST-4)
+           CHANNEL(CHNL-NAME)
            END-EXEC.
 
-           EXEC CICS RUN TRANSID('SUB4')
-           CHANNEL('PG1CHNL') CHILD(CHLDTOKN4)
+           EXEC CICS RUN TRANSID(SLOT-TRANSID(SLOT-IDX))
+           CHANNEL(CHNL-NAME) CHILD(SLOT-TOKEN(SLOT-IDX))
            END-EXEC.
 
-      * fetch with suspend to get the result from the first child
-           EXEC CICS FETCH CHILD(CHLDTOKN1) CHANNEL(CHLDCHNL1)
-           COMPSTATUS(CVDA)
-           RESP(W-RESP) RESP2(W-RESP2)
+           MOVE EIBDATE TO START-DATE-4
+           MOVE EIBTIME TO START-TIME-4
+           EXEC CICS ASKTIME ABSTIME(START-ABSTIME-4) END-EXEC.
+
+           PERFORM 0450-MARK-SLOT-ACTIVE THRU 0450-EXIT.
+
+       0440-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 0450-MARK-SLOT-ACTIVE - record the just-dispatched slot as
+      *  in flight in ASYNC-ACT-QNAME for the status dashboard.
+      ******************************************************************
+       0450-MARK-SLOT-ACTIVE.
+
+           MOVE SLOT-IDX               TO ACTV-SLOT-NBR
+           MOVE SLOT-TRANSID(SLOT-IDX) TO ACTV-CHILD-TRANSID
+           MOVE SLOT-TOKEN(SLOT-IDX)   TO ACTV-CHILD-TOKEN
+           MOVE CORR-ID-BASE           TO ACTV-CORRELATION-ID
+           MOVE CHNL-NAME              TO ACTV-CHANNEL-NAME
+           MOVE 'Y'                    TO ACTV-IN-FLIGHT-FLAG
+
+           EVALUATE SLOT-IDX
+              WHEN 1
+                 MOVE START-DATE-1    TO ACTV-START-DATE
+                 MOVE START-TIME-1    TO ACTV-START-TIME
+                 MOVE START-ABSTIME-1 TO ACTV-START-ABSTIME
+              WHEN 2
+                 MOVE START-DATE-2    TO ACTV-START-DATE
+                 MOVE START-TIME-2    TO ACTV-START-TIME
+                 MOVE START-ABSTIME-2 TO ACTV-START-ABSTIME
+              WHEN 3
+                 MOVE START-DATE-3    TO ACTV-START-DATE
+                 MOVE START-TIME-3    TO ACTV-START-TIME
+                 MOVE START-ABSTIME-3 TO ACTV-START-ABSTIME
+              WHEN 4
+                 MOVE START-DATE-4    TO ACTV-START-DATE
+                 MOVE START-TIME-4    TO ACTV-START-TIME
+                 MOVE START-ABSTIME-4 TO ACTV-START-ABSTIME
+           END-EVALUATE
+
+           EXEC CICS WRITEQ TS QUEUE(ASYNC-ACT-QNAME)
+           FROM(ASYNC-ACTIVE-RECORD) LENGTH(W-ACT-LENGTH)
+           ITEM(ACTV-SLOT-NBR) REWRITE
            END-EXEC.
 
-           IF W-RESP = DFHRESP(NORMAL) THEN
-              MOVE 'OK' TO CHILD1-STATUS
-           END-IF
+       0450-EXIT.
+           EXIT.
 
-      * fetch the second child with timeout
-           EXEC CICS FETCH CHILD(CHLDTOKN2) CHANNEL(CHLDCHNL2)
-           TIMEOUT(TIMEOUT1)
-           COMPSTATUS(CVDA)
-           RESP(W-RESP) RESP2(W-RESP2)
+      ******************************************************************
+      * 0200-QUEUE-RESUBMISSION - park a child that we gave up waiting
+      *  for onto the resubmission queue, along with the input it was
+      *  originally given, so a follow-up transaction can re-drive or
+      *  re-fetch it instead of the work simply being abandoned.
+      ******************************************************************
+       0200-QUEUE-RESUBMISSION.
+
+           MOVE LENGTH OF ASYNC-RESUBMIT-RECORD TO W-RSB-LENGTH
+           MOVE EIBDATE TO ARSB-QUEUED-DATE
+           MOVE EIBTIME TO ARSB-QUEUED-TIME
+
+           EXEC CICS WRITEQ TS QUEUE(ASYNC-RSB-QNAME)
+           FROM(ASYNC-RESUBMIT-RECORD) LENGTH(W-RSB-LENGTH)
            END-EXEC.
 
+           EXIT.
+
+      ******************************************************************
+      * 0300-WRITE-AUDIT-RECORD - complete and emit one audit record
+      *  for the outcome of a single child FETCH. The caller has
+      *  already moved the correlation id, token, transid, start/finish
+      *  timestamps, elapsed time, SLA fields and outcome; this
+      *  paragraph fills in the fields that come straight off the
+      *  FETCH RESP/RESP2/COMPSTATUS and writes the record.
+      ******************************************************************
+       0300-WRITE-AUDIT-RECORD.
+
+           MOVE W-RESP     TO AAUD-FETCH-RESP
+           MOVE W-RESP2    TO AAUD-FETCH-RESP2
+           MOVE CHNL-NAME  TO AAUD-CHANNEL-NAME
+
+      * COMPSTATUS only comes back populated when the FETCH itself
+      * completed (RESP NORMAL); on NOTFINISHED, CVDA/W-CVDA-DESC are
+      * still holding whatever an earlier FETCH in this task set them
+      * to, so describing it here would report a stale but plausible
+      * completion status against a child that was never fetched
            IF W-RESP = DFHRESP(NORMAL) THEN
-              MOVE 'OK' TO CHILD2-STATUS
+              MOVE CVDA TO AAUD-COMPSTATUS-CVDA
+              PERFORM 0350-DESCRIBE-COMPSTATUS THRU 0350-EXIT
+           ELSE
+              MOVE 0     TO AAUD-COMPSTATUS-CVDA
+              MOVE 'N/A' TO W-CVDA-DESC
            END-IF
+           MOVE W-CVDA-DESC TO AAUD-COMPSTATUS-DESC
 
-           IF W-RESP = DFHRESP(NOTFINISHED) THEN
-              IF W-RESP2 = 53 THEN
-                MOVE 'NO' TO CHILD2-STATUS
-              END-IF
-           END-IF
+      * the caller has already moved the physical slot number (1-4)
+      * this record belongs to into W-DASH-SLOT-NBR before performing
+      * this paragraph - keying off the slot number the caller was
+      * actually processing, rather than re-deriving it by matching
+      * AAUD-CHILD-TRANSID against the shipped literals 'SUB1'-'SUB4',
+      * keeps this working once a slot's transaction id is retuned
+      * away from those defaults
+           EVALUATE W-DASH-SLOT-NBR
+              WHEN 1
+                 MOVE W-CVDA-DESC TO CHILD1-CVDA-DESC
+              WHEN 2
+                 MOVE W-CVDA-DESC TO CHILD2-CVDA-DESC
+              WHEN 3
+                 MOVE W-CVDA-DESC TO CHILD3-CVDA-DESC
+              WHEN 4
+                 MOVE W-CVDA-DESC TO CHILD4-CVDA-DESC
+              WHEN OTHER
+                 CONTINUE
+           END-EVALUATE
 
-      * fetch any of the third or fourth child without suspend
-           EXEC CICS FETCH ANY(ANYTOKN) CHANNEL(ANYCHNL)
-           NOSUSPEND COMPSTATUS(CVDA)
-           RESP(W-RESP) RESP2(W-RESP2)
+           PERFORM 0360-CLEAR-ACTIVE-SLOT THRU 0360-EXIT
+
+           MOVE LENGTH OF ASYNC-AUDIT-RECORD TO W-AUD-LENGTH
+
+           EXEC CICS WRITEQ TD QUEUE(ASYNC-AUD-QNAME)
+           FROM(ASYNC-AUDIT-RECORD) LENGTH(W-AUD-LENGTH)
            END-EXEC.
 
-           IF W-RESP = DFHRESP(NORMAL) THEN
-              IF ANYTOKN = CHLDTOKN3 THEN
-                MOVE 'OK' TO CHILD3-STATUS
-              ELSE
-                MOVE 'OK' TO CHILD4-STATUS
-              END-IF
-           END-IF
+           EXIT.
 
-           IF W-RESP = DFHRESP(NOTFINISHED) THEN
-              IF W-RESP2 = 52 THEN
-                MOVE 'NO' TO CHILD3-STATUS
-                MOVE 'NO' TO CHILD4-STATUS
-              END-IF
-           END-IF
+      ******************************************************************
+      * 0360-CLEAR-ACTIVE-SLOT - the child this audit record is for
+      *  has now been fetched, so it is no longer in flight; update
+      *  its entry in ASYNC-ACT-QNAME for the status dashboard.
+      ******************************************************************
+       0360-CLEAR-ACTIVE-SLOT.
 
-           EXEC CICS SEND TEXT FROM(PRINT-LINE) FREEKB END-EXEC.
+           MOVE W-DASH-SLOT-NBR TO ACTV-SLOT-NBR
+           MOVE 'N' TO ACTV-IN-FLIGHT-FLAG
 
-           EXEC CICS RETURN END-EXEC.
+           EXEC CICS WRITEQ TS QUEUE(ASYNC-ACT-QNAME)
+           FROM(ASYNC-ACTIVE-RECORD) LENGTH(W-ACT-LENGTH)
+           ITEM(ACTV-SLOT-NBR) REWRITE
+           END-EXEC.
+
+       0360-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 0350-DESCRIBE-COMPSTATUS - translate the CVDA value FETCH
+      *  handed back on COMPSTATUS into a short, human-readable
+      *  completion status for the audit log and the operator screen.
+      ******************************************************************
+       0350-DESCRIBE-COMPSTATUS.
+
+           EVALUATE TRUE
+              WHEN CVDA = DFHVALUE(NORMAL)
+                 MOVE 'NORMAL' TO W-CVDA-DESC
+              WHEN CVDA = DFHVALUE(ABENDED)
+                 MOVE 'ABENDED' TO W-CVDA-DESC
+              WHEN CVDA = DFHVALUE(CANCELLED)
+                 MOVE 'CANCELLED' TO W-CVDA-DESC
+              WHEN OTHER
+                 MOVE 'UNKNOWN' TO W-CVDA-DESC
+           END-EVALUATE.
+
+       0350-EXIT.
+           EXIT.
 
        END PROGRAM 'ASYNCPG1'.
\ No newline at end of file
