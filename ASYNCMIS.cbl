@@ -0,0 +1,118 @@
+      ******************************************************************
+      * ASYNCMIS - periodic batch extract for the ASYNCPG1 asynchronous
+      *            fetch application.
+      *
+      *            Reads the day's audit extract (one record per child
+      *            FETCH outcome, see ASYNCAUD.cpy - the same layout
+      *            ASYNCPG1 writes to TD queue ASYNC-AUD-QNAME and
+      *            ASYNCRPT reads for its reconciliation report) and
+      *            reformats every record, unchanged in number and
+      *            order, into the fixed DISPLAY-only layout the
+      *            existing downstream MIS/batch reporting suite reads
+      *            (see ASYNCMIS.cpy). Unlike ASYNCRPT this job does
+      *            not summarize - it is a straight extract, one MIS
+      *            record per audit record.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASYNCMIS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO AUDTIN
+           ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MIS-FILE ASSIGN TO MISOUT
+           ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY ASYNCAUD.
+
+       FD  MIS-FILE
+           LABEL RECORDS ARE STANDARD.
+       COPY ASYNCMIS.
+
+       WORKING-STORAGE SECTION.
+      *
+       01 W-EOF-FLAG             PIC X(01) VALUE 'N'.
+           88 END-OF-AUDIT-FILE       VALUE 'Y'.
+
+       01 W-EXTRACT-COUNT        PIC 9(06) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+              UNTIL END-OF-AUDIT-FILE.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+
+           STOP RUN.
+
+      ******************************************************************
+      * 1000-INITIALIZE - open the files and prime the read.
+      ******************************************************************
+       1000-INITIALIZE.
+
+           OPEN INPUT AUDIT-FILE
+                OUTPUT MIS-FILE.
+
+           PERFORM 1100-READ-AUDIT-FILE THRU 1100-EXIT.
+
+       1000-EXIT.
+           EXIT.
+
+       1100-READ-AUDIT-FILE.
+
+           READ AUDIT-FILE
+               AT END MOVE 'Y' TO W-EOF-FLAG
+           END-READ.
+
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-RECORD - reformat one audit record into the MIS
+      *  extract layout and write it, then read the next.
+      ******************************************************************
+       2000-PROCESS-RECORD.
+
+           MOVE AAUD-CORRELATION-ID    TO MIS-CORRELATION-ID
+           MOVE AAUD-CHANNEL-NAME      TO MIS-CHANNEL-NAME
+           MOVE AAUD-CHILD-TOKEN       TO MIS-CHILD-TOKEN
+           MOVE AAUD-CHILD-TRANSID     TO MIS-CHILD-TRANSID
+           MOVE AAUD-START-DATE        TO MIS-START-DATE
+           MOVE AAUD-START-TIME        TO MIS-START-TIME
+           MOVE AAUD-FINISH-DATE       TO MIS-FINISH-DATE
+           MOVE AAUD-FINISH-TIME       TO MIS-FINISH-TIME
+           MOVE AAUD-ELAPSED-SEC       TO MIS-ELAPSED-SEC
+           MOVE AAUD-SLA-THRESHOLD-SEC TO MIS-SLA-THRESHOLD-SEC
+           MOVE AAUD-SLA-BREACH-FLAG   TO MIS-SLA-BREACH-FLAG
+           MOVE AAUD-COMPSTATUS-DESC   TO MIS-COMPSTATUS-DESC
+           MOVE AAUD-OUTCOME           TO MIS-OUTCOME
+
+           WRITE MIS-EXTRACT-RECORD.
+           ADD 1 TO W-EXTRACT-COUNT
+
+           PERFORM 1100-READ-AUDIT-FILE THRU 1100-EXIT.
+
+       2000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 9999-TERMINATE - close the files down.
+      ******************************************************************
+       9999-TERMINATE.
+
+           CLOSE AUDIT-FILE
+                 MIS-FILE.
+
+           DISPLAY 'ASYNCMIS - RECORDS EXTRACTED: ' W-EXTRACT-COUNT.
+
+       9999-EXIT.
+           EXIT.
+
+       END PROGRAM 'ASYNCMIS'.
