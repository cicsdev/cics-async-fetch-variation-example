@@ -0,0 +1,79 @@
+*&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&
+* ASYNCDSP - mapset for the ASYNCPG1 status dashboard transaction
+*            (ASYNCDSH). One map, ASYNCD1, showing which of the
+*            four child dispatch slots (TS queue ASYNCACT, see
+*            ASYNCACT.cpy) is still in flight and for how long.
+*            Inquiry only - no fields are updatable.
+*&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&
+ASYNCDSP DFHMSD TYPE=&SYSPARM,                                        X
+               LANG=COBOL,                                            X
+               MODE=INOUT,                                            X
+               TERM=3270-2,                                           X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+ASYNCD1  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(01,26),LENGTH=30,ATTRB=(PROT,BRT),               X
+               INITIAL='ASYNCPG1 IN-FLIGHT CHILD STATUS'
+         DFHMDF POS=(03,01),LENGTH=04,ATTRB=(PROT),                   X
+               INITIAL='SLOT'
+         DFHMDF POS=(03,05),LENGTH=07,ATTRB=(PROT),                   X
+               INITIAL='TRANSID'
+         DFHMDF POS=(03,14),LENGTH=05,ATTRB=(PROT),                   X
+               INITIAL='TOKEN'
+         DFHMDF POS=(03,32),LENGTH=04,ATTRB=(PROT),                   X
+               INITIAL='CORR'
+         DFHMDF POS=(03,50),LENGTH=05,ATTRB=(PROT),                   X
+               INITIAL='START'
+         DFHMDF POS=(03,58),LENGTH=03,ATTRB=(PROT),                   X
+               INITIAL='RUN'
+         DFHMDF POS=(03,66),LENGTH=04,ATTRB=(PROT),                   X
+               INITIAL='STAT'
+*
+         DFHMDF POS=(05,01),LENGTH=01,ATTRB=(PROT),                   X
+               INITIAL='1'
+         DFHMDF POS=(05,05),LENGTH=04,ATTRB=(PROT),NAME=D1TRN
+         DFHMDF POS=(05,14),LENGTH=16,ATTRB=(PROT),NAME=D1TOK
+         DFHMDF POS=(05,32),LENGTH=16,ATTRB=(PROT),NAME=D1COR
+         DFHMDF POS=(05,50),LENGTH=07,ATTRB=(PROT),NAME=D1STR
+         DFHMDF POS=(05,58),LENGTH=06,ATTRB=(PROT),NAME=D1RUN
+         DFHMDF POS=(05,66),LENGTH=09,ATTRB=(PROT),NAME=D1STA
+*
+         DFHMDF POS=(07,01),LENGTH=01,ATTRB=(PROT),                   X
+               INITIAL='2'
+         DFHMDF POS=(07,05),LENGTH=04,ATTRB=(PROT),NAME=D2TRN
+         DFHMDF POS=(07,14),LENGTH=16,ATTRB=(PROT),NAME=D2TOK
+         DFHMDF POS=(07,32),LENGTH=16,ATTRB=(PROT),NAME=D2COR
+         DFHMDF POS=(07,50),LENGTH=07,ATTRB=(PROT),NAME=D2STR
+         DFHMDF POS=(07,58),LENGTH=06,ATTRB=(PROT),NAME=D2RUN
+         DFHMDF POS=(07,66),LENGTH=09,ATTRB=(PROT),NAME=D2STA
+*
+         DFHMDF POS=(09,01),LENGTH=01,ATTRB=(PROT),                   X
+               INITIAL='3'
+         DFHMDF POS=(09,05),LENGTH=04,ATTRB=(PROT),NAME=D3TRN
+         DFHMDF POS=(09,14),LENGTH=16,ATTRB=(PROT),NAME=D3TOK
+         DFHMDF POS=(09,32),LENGTH=16,ATTRB=(PROT),NAME=D3COR
+         DFHMDF POS=(09,50),LENGTH=07,ATTRB=(PROT),NAME=D3STR
+         DFHMDF POS=(09,58),LENGTH=06,ATTRB=(PROT),NAME=D3RUN
+         DFHMDF POS=(09,66),LENGTH=09,ATTRB=(PROT),NAME=D3STA
+*
+         DFHMDF POS=(11,01),LENGTH=01,ATTRB=(PROT),                   X
+               INITIAL='4'
+         DFHMDF POS=(11,05),LENGTH=04,ATTRB=(PROT),NAME=D4TRN
+         DFHMDF POS=(11,14),LENGTH=16,ATTRB=(PROT),NAME=D4TOK
+         DFHMDF POS=(11,32),LENGTH=16,ATTRB=(PROT),NAME=D4COR
+         DFHMDF POS=(11,50),LENGTH=07,ATTRB=(PROT),NAME=D4STR
+         DFHMDF POS=(11,58),LENGTH=06,ATTRB=(PROT),NAME=D4RUN
+         DFHMDF POS=(11,66),LENGTH=09,ATTRB=(PROT),NAME=D4STA
+*
+         DFHMDF POS=(20,01),LENGTH=79,ATTRB=(PROT,BRT),               X
+               NAME=DMSG
+         DFHMDF POS=(22,01),LENGTH=79,ATTRB=(PROT),                   X
+               INITIAL='ENTER=REFRESH  PF3=EXIT  CLEAR=EXIT'
+*
+ASYNCDSP DFHMSD TYPE=FINAL
+         END
