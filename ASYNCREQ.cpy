@@ -0,0 +1,11 @@
+      ******************************************************************
+      * ASYNCREQ - structured business request record carried in the
+      *            'INCONT' container between ASYNCPG1 and each of the
+      *            ASYNCCHn child programs.
+      ******************************************************************
+       01 ASYNC-REQUEST-RECORD.
+           05 AREQ-CORRELATION-ID     PIC X(16).
+           05 AREQ-BUSINESS-KEY       PIC X(20).
+           05 AREQ-REQUEST-TYPE       PIC X(04).
+           05 AREQ-TIMESTAMP          PIC X(26).
+           05 FILLER                  PIC X(14).
