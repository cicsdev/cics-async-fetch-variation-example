@@ -0,0 +1,69 @@
+      * Licensed Materials - Property of IBM
+      *
+      * SAMPLE
+      *
+      * (c) Copyright IBM Corp. 2017 All Rights Reserved
+      *
+      * US Government Users Restricted Rights - Use, duplication or
+      * disclosure restricted by GSA ADP Schedule Contract with IBM Corp
+      *
+      ******************************************************************
+      * ASYNCCH4 - Implement the fourth child for asynch parent.
+      *            Part of the application consists of
+      *              ASYNCPG1, ASYNCCH1, ASYNCCH2, ASYNCCH3, ASYNCCH4
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+
+       Program-id. ASYNCCH4.
+
+       Environment division.
+
+       Data division.
+
+       Working-storage section.
+       01 INCONTAINER    PIC X(16) value 'INCONT'.
+       01 OUTCONTAINER   PIC X(16) VALUE 'OUTCONT'.
+       01 W-RESP         PIC S9(8) COMP.
+       01 W-RESP2        PIC S9(8) COMP.
+
+       COPY ASYNCREQ.
+       COPY ASYNCRSP.
+
+       Procedure division.
+
+           EXEC CICS GET CONTAINER (INCONTAINER)
+                     INTO    ( ASYNC-REQUEST-RECORD )
+                     RESP(W-RESP) RESP2(W-RESP2)
+           END-EXEC.
+
+           EXEC CICS DELAY FOR SECONDS(1)
+           END-EXEC
+
+           IF W-RESP = DFHRESP(NORMAL) THEN
+              MOVE 'OK'               TO ARSP-STATUS-CODE
+              MOVE 0                  TO ARSP-ELAPSED-HSEC
+              MOVE 'child 4 finished' TO ARSP-PAYLOAD
+           ELSE
+              MOVE 'ER'                     TO ARSP-STATUS-CODE
+              MOVE 0                        TO ARSP-ELAPSED-HSEC
+              MOVE 'child 4 get container failed' TO ARSP-PAYLOAD
+           END-IF
+
+           EXEC CICS PUT CONTAINER ( OUTCONTAINER )
+                     FROM   ( ASYNC-RESPONSE-RECORD )
+                     RESP(W-RESP) RESP2(W-RESP2)
+           END-EXEC
+
+      * a failed PUT means the parent has no way of learning our
+      * outcome through the normal FETCH/GET CONTAINER path, so force
+      * an abend and let FETCH's COMPSTATUS report it as ABENDED
+           IF W-RESP NOT = DFHRESP(NORMAL) THEN
+              EXEC CICS ABEND ABCODE('CH04') NODUMP
+              END-EXEC
+           END-IF
+
+           EXEC CICS RETURN END-EXEC.
+           Goback.
+
+       End program ASYNCCH4.
