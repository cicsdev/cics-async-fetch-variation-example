@@ -0,0 +1,183 @@
+      ******************************************************************
+      * ASYNCDSP - symbolic map copybook for mapset ASYNCDSP,
+      *            map ASYNCD1 (the ASYNCPG1 status dashboard screen).
+      *            Hand-built to match ASYNCDSP.bms field-for-field.
+      ******************************************************************
+       01  ASYNCD1I.
+           05  D1TRNL    COMP PIC S9(4).
+           05  D1TRNF    PICTURE X.
+           05  FILLER REDEFINES D1TRNF.
+               10  D1TRNA    PICTURE X.
+           05  D1TRNI    PIC X(0004).
+           05  D1TOKL    COMP PIC S9(4).
+           05  D1TOKF    PICTURE X.
+           05  FILLER REDEFINES D1TOKF.
+               10  D1TOKA    PICTURE X.
+           05  D1TOKI    PIC X(0016).
+           05  D1CORL    COMP PIC S9(4).
+           05  D1CORF    PICTURE X.
+           05  FILLER REDEFINES D1CORF.
+               10  D1CORA    PICTURE X.
+           05  D1CORI    PIC X(0016).
+           05  D1STRL    COMP PIC S9(4).
+           05  D1STRF    PICTURE X.
+           05  FILLER REDEFINES D1STRF.
+               10  D1STRA    PICTURE X.
+           05  D1STRI    PIC X(0007).
+           05  D1RUNL    COMP PIC S9(4).
+           05  D1RUNF    PICTURE X.
+           05  FILLER REDEFINES D1RUNF.
+               10  D1RUNA    PICTURE X.
+           05  D1RUNI    PIC X(0006).
+           05  D1STAL    COMP PIC S9(4).
+           05  D1STAF    PICTURE X.
+           05  FILLER REDEFINES D1STAF.
+               10  D1STAA    PICTURE X.
+           05  D1STAI    PIC X(0009).
+           05  D2TRNL    COMP PIC S9(4).
+           05  D2TRNF    PICTURE X.
+           05  FILLER REDEFINES D2TRNF.
+               10  D2TRNA    PICTURE X.
+           05  D2TRNI    PIC X(0004).
+           05  D2TOKL    COMP PIC S9(4).
+           05  D2TOKF    PICTURE X.
+           05  FILLER REDEFINES D2TOKF.
+               10  D2TOKA    PICTURE X.
+           05  D2TOKI    PIC X(0016).
+           05  D2CORL    COMP PIC S9(4).
+           05  D2CORF    PICTURE X.
+           05  FILLER REDEFINES D2CORF.
+               10  D2CORA    PICTURE X.
+           05  D2CORI    PIC X(0016).
+           05  D2STRL    COMP PIC S9(4).
+           05  D2STRF    PICTURE X.
+           05  FILLER REDEFINES D2STRF.
+               10  D2STRA    PICTURE X.
+           05  D2STRI    PIC X(0007).
+           05  D2RUNL    COMP PIC S9(4).
+           05  D2RUNF    PICTURE X.
+           05  FILLER REDEFINES D2RUNF.
+               10  D2RUNA    PICTURE X.
+           05  D2RUNI    PIC X(0006).
+           05  D2STAL    COMP PIC S9(4).
+           05  D2STAF    PICTURE X.
+           05  FILLER REDEFINES D2STAF.
+               10  D2STAA    PICTURE X.
+           05  D2STAI    PIC X(0009).
+           05  D3TRNL    COMP PIC S9(4).
+           05  D3TRNF    PICTURE X.
+           05  FILLER REDEFINES D3TRNF.
+               10  D3TRNA    PICTURE X.
+           05  D3TRNI    PIC X(0004).
+           05  D3TOKL    COMP PIC S9(4).
+           05  D3TOKF    PICTURE X.
+           05  FILLER REDEFINES D3TOKF.
+               10  D3TOKA    PICTURE X.
+           05  D3TOKI    PIC X(0016).
+           05  D3CORL    COMP PIC S9(4).
+           05  D3CORF    PICTURE X.
+           05  FILLER REDEFINES D3CORF.
+               10  D3CORA    PICTURE X.
+           05  D3CORI    PIC X(0016).
+           05  D3STRL    COMP PIC S9(4).
+           05  D3STRF    PICTURE X.
+           05  FILLER REDEFINES D3STRF.
+               10  D3STRA    PICTURE X.
+           05  D3STRI    PIC X(0007).
+           05  D3RUNL    COMP PIC S9(4).
+           05  D3RUNF    PICTURE X.
+           05  FILLER REDEFINES D3RUNF.
+               10  D3RUNA    PICTURE X.
+           05  D3RUNI    PIC X(0006).
+           05  D3STAL    COMP PIC S9(4).
+           05  D3STAF    PICTURE X.
+           05  FILLER REDEFINES D3STAF.
+               10  D3STAA    PICTURE X.
+           05  D3STAI    PIC X(0009).
+           05  D4TRNL    COMP PIC S9(4).
+           05  D4TRNF    PICTURE X.
+           05  FILLER REDEFINES D4TRNF.
+               10  D4TRNA    PICTURE X.
+           05  D4TRNI    PIC X(0004).
+           05  D4TOKL    COMP PIC S9(4).
+           05  D4TOKF    PICTURE X.
+           05  FILLER REDEFINES D4TOKF.
+               10  D4TOKA    PICTURE X.
+           05  D4TOKI    PIC X(0016).
+           05  D4CORL    COMP PIC S9(4).
+           05  D4CORF    PICTURE X.
+           05  FILLER REDEFINES D4CORF.
+               10  D4CORA    PICTURE X.
+           05  D4CORI    PIC X(0016).
+           05  D4STRL    COMP PIC S9(4).
+           05  D4STRF    PICTURE X.
+           05  FILLER REDEFINES D4STRF.
+               10  D4STRA    PICTURE X.
+           05  D4STRI    PIC X(0007).
+           05  D4RUNL    COMP PIC S9(4).
+           05  D4RUNF    PICTURE X.
+           05  FILLER REDEFINES D4RUNF.
+               10  D4RUNA    PICTURE X.
+           05  D4RUNI    PIC X(0006).
+           05  D4STAL    COMP PIC S9(4).
+           05  D4STAF    PICTURE X.
+           05  FILLER REDEFINES D4STAF.
+               10  D4STAA    PICTURE X.
+           05  D4STAI    PIC X(0009).
+           05  DMSGL    COMP PIC S9(4).
+           05  DMSGF    PICTURE X.
+           05  FILLER REDEFINES DMSGF.
+               10  DMSGA    PICTURE X.
+           05  DMSGI    PIC X(0079).
+      *
+       01  ASYNCD1O REDEFINES ASYNCD1I.
+           05  FILLER    PIC X(3).
+           05  D1TRNO    PIC X(0004).
+           05  FILLER    PIC X(3).
+           05  D1TOKO    PIC X(0016).
+           05  FILLER    PIC X(3).
+           05  D1CORO    PIC X(0016).
+           05  FILLER    PIC X(3).
+           05  D1STRO    PIC X(0007).
+           05  FILLER    PIC X(3).
+           05  D1RUNO    PIC X(0006).
+           05  FILLER    PIC X(3).
+           05  D1STAO    PIC X(0009).
+           05  FILLER    PIC X(3).
+           05  D2TRNO    PIC X(0004).
+           05  FILLER    PIC X(3).
+           05  D2TOKO    PIC X(0016).
+           05  FILLER    PIC X(3).
+           05  D2CORO    PIC X(0016).
+           05  FILLER    PIC X(3).
+           05  D2STRO    PIC X(0007).
+           05  FILLER    PIC X(3).
+           05  D2RUNO    PIC X(0006).
+           05  FILLER    PIC X(3).
+           05  D2STAO    PIC X(0009).
+           05  FILLER    PIC X(3).
+           05  D3TRNO    PIC X(0004).
+           05  FILLER    PIC X(3).
+           05  D3TOKO    PIC X(0016).
+           05  FILLER    PIC X(3).
+           05  D3CORO    PIC X(0016).
+           05  FILLER    PIC X(3).
+           05  D3STRO    PIC X(0007).
+           05  FILLER    PIC X(3).
+           05  D3RUNO    PIC X(0006).
+           05  FILLER    PIC X(3).
+           05  D3STAO    PIC X(0009).
+           05  FILLER    PIC X(3).
+           05  D4TRNO    PIC X(0004).
+           05  FILLER    PIC X(3).
+           05  D4TOKO    PIC X(0016).
+           05  FILLER    PIC X(3).
+           05  D4CORO    PIC X(0016).
+           05  FILLER    PIC X(3).
+           05  D4STRO    PIC X(0007).
+           05  FILLER    PIC X(3).
+           05  D4RUNO    PIC X(0006).
+           05  FILLER    PIC X(3).
+           05  D4STAO    PIC X(0009).
+           05  FILLER    PIC X(3).
+           05  DMSGO    PIC X(0079).
