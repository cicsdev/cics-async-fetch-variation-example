@@ -0,0 +1,179 @@
+      ******************************************************************
+      * ASYNCDSH - online status dashboard for ASYNCPG1's child
+      *            fan-out. Reads the active-child tracking table
+      *            (ASYNCACT.cpy, held in TS queue ASYNCACT) and
+      *            shows every slot that is still in flight, with how
+      *            long it has been running. Inquiry only.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ASYNCDSH.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+       01 W-RESP             PIC S9(8) USAGE BINARY.
+       01 W-RESP2            PIC S9(8) USAGE BINARY.
+       01 W-DONE-FLAG        PIC X(01) VALUE 'N'.
+           88 DASHBOARD-DONE       VALUE 'Y'.
+
+       01 DFHENTER           PIC X(01) VALUE X'7D'.
+       01 DFHCLEAR           PIC X(01) VALUE X'6D'.
+       01 DFHPF3             PIC X(01) VALUE X'F3'.
+
+       01 ASYNC-ACT-QNAME    PIC X(08) VALUE 'ASYNCACT'.
+       01 W-ACT-LENGTH       PIC S9(4) USAGE COMP.
+       01 W-SLOT-NBR         PIC S9(4) USAGE COMP.
+       01 W-NOW-ABSTIME      PIC S9(15) USAGE COMP-3.
+       01 W-RUNNING-SEC      PIC S9(8) USAGE COMP.
+       01 W-RUNNING-EDIT     PIC ZZZZZ9.
+       01 W-START-EDIT       PIC 9(7).
+       COPY ASYNCACT.
+
+       COPY ASYNCDSP.
+
+       LINKAGE SECTION.
+      *
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+
+           PERFORM 1000-DISPLAY-SCREEN THRU 1000-EXIT.
+
+           PERFORM 2000-PROCESS-INPUT THRU 2000-EXIT
+              UNTIL DASHBOARD-DONE.
+
+           EXEC CICS RETURN END-EXEC.
+
+      ******************************************************************
+      * 1000-DISPLAY-SCREEN - reload the active-child table and send
+      *  the dashboard map.
+      ******************************************************************
+       1000-DISPLAY-SCREEN.
+
+           MOVE LENGTH OF ASYNC-ACTIVE-RECORD TO W-ACT-LENGTH
+           EXEC CICS ASKTIME ABSTIME(W-NOW-ABSTIME) END-EXEC
+
+           MOVE 1 TO W-SLOT-NBR
+           PERFORM 1100-SHOW-SLOT THRU 1100-EXIT
+
+           MOVE 2 TO W-SLOT-NBR
+           PERFORM 1100-SHOW-SLOT THRU 1100-EXIT
+
+           MOVE 3 TO W-SLOT-NBR
+           PERFORM 1100-SHOW-SLOT THRU 1100-EXIT
+
+           MOVE 4 TO W-SLOT-NBR
+           PERFORM 1100-SHOW-SLOT THRU 1100-EXIT
+
+           MOVE SPACE TO DMSGO
+
+           EXEC CICS SEND MAP('ASYNCD1') MAPSET('ASYNCDSP')
+           FROM(ASYNCD1O) ERASE
+           END-EXEC.
+
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1100-SHOW-SLOT - read one active-child item and move its
+      *  fields to the matching row of the map, blank if not in
+      *  flight.
+      ******************************************************************
+       1100-SHOW-SLOT.
+
+           EXEC CICS READQ TS QUEUE(ASYNC-ACT-QNAME)
+           ITEM(W-SLOT-NBR) INTO(ASYNC-ACTIVE-RECORD)
+           LENGTH(W-ACT-LENGTH)
+           RESP(W-RESP) RESP2(W-RESP2)
+           END-EXEC.
+
+      * a missing or short item leaves ASYNC-ACTIVE-RECORD holding
+      * whatever the previous slot's READQ put there - show the slot
+      * as not-in-flight instead of that stale carry-over
+           IF W-RESP NOT = DFHRESP(NORMAL) THEN
+              MOVE 'N' TO ACTV-IN-FLIGHT-FLAG
+           END-IF
+
+           IF ACTV-IN-FLIGHT THEN
+              COMPUTE W-RUNNING-SEC =
+                      (W-NOW-ABSTIME - ACTV-START-ABSTIME) / 1000
+              MOVE W-RUNNING-SEC  TO W-RUNNING-EDIT
+              MOVE ACTV-START-TIME TO W-START-EDIT
+           ELSE
+              MOVE SPACE TO ACTV-CHILD-TRANSID
+              MOVE SPACE TO ACTV-CHILD-TOKEN
+              MOVE SPACE TO ACTV-CORRELATION-ID
+              MOVE SPACE TO W-RUNNING-EDIT
+              MOVE 0     TO W-START-EDIT
+           END-IF
+
+           EVALUATE W-SLOT-NBR
+              WHEN 1
+                 MOVE ACTV-CHILD-TRANSID    TO D1TRNO
+                 MOVE ACTV-CHILD-TOKEN      TO D1TOKO
+                 MOVE ACTV-CORRELATION-ID   TO D1CORO
+                 MOVE W-START-EDIT          TO D1STRO
+                 MOVE W-RUNNING-EDIT        TO D1RUNO
+                 IF ACTV-IN-FLIGHT
+                    MOVE 'RUNNING'  TO D1STAO
+                 ELSE
+                    MOVE SPACE      TO D1STAO
+                 END-IF
+              WHEN 2
+                 MOVE ACTV-CHILD-TRANSID    TO D2TRNO
+                 MOVE ACTV-CHILD-TOKEN      TO D2TOKO
+                 MOVE ACTV-CORRELATION-ID   TO D2CORO
+                 MOVE W-START-EDIT          TO D2STRO
+                 MOVE W-RUNNING-EDIT        TO D2RUNO
+                 IF ACTV-IN-FLIGHT
+                    MOVE 'RUNNING'  TO D2STAO
+                 ELSE
+                    MOVE SPACE      TO D2STAO
+                 END-IF
+              WHEN 3
+                 MOVE ACTV-CHILD-TRANSID    TO D3TRNO
+                 MOVE ACTV-CHILD-TOKEN      TO D3TOKO
+                 MOVE ACTV-CORRELATION-ID   TO D3CORO
+                 MOVE W-START-EDIT          TO D3STRO
+                 MOVE W-RUNNING-EDIT        TO D3RUNO
+                 IF ACTV-IN-FLIGHT
+                    MOVE 'RUNNING'  TO D3STAO
+                 ELSE
+                    MOVE SPACE      TO D3STAO
+                 END-IF
+              WHEN 4
+                 MOVE ACTV-CHILD-TRANSID    TO D4TRNO
+                 MOVE ACTV-CHILD-TOKEN      TO D4TOKO
+                 MOVE ACTV-CORRELATION-ID   TO D4CORO
+                 MOVE W-START-EDIT          TO D4STRO
+                 MOVE W-RUNNING-EDIT        TO D4RUNO
+                 IF ACTV-IN-FLIGHT
+                    MOVE 'RUNNING'  TO D4STAO
+                 ELSE
+                    MOVE SPACE      TO D4STAO
+                 END-IF
+           END-EVALUATE.
+
+       1100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 2000-PROCESS-INPUT - refresh on ENTER, exit on PF3/CLEAR.
+      ******************************************************************
+       2000-PROCESS-INPUT.
+
+           EXEC CICS RECEIVE MAP('ASYNCD1') MAPSET('ASYNCDSP')
+           INTO(ASYNCD1I)
+           RESP(W-RESP) RESP2(W-RESP2)
+           END-EXEC.
+
+           IF EIBAID = DFHPF3 OR EIBAID = DFHCLEAR THEN
+              MOVE 'Y' TO W-DONE-FLAG
+           ELSE
+              PERFORM 1000-DISPLAY-SCREEN THRU 1000-EXIT
+           END-IF.
+
+       2000-EXIT.
+           EXIT.
+
+       END PROGRAM 'ASYNCDSH'.
