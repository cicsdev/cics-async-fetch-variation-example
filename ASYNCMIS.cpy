@@ -0,0 +1,23 @@
+      ******************************************************************
+      * ASYNCMIS - one MIS extract record, written by ASYNCMIS from
+      *            the day's audit trail (ASYNCAUD.cpy) for the
+      *            existing downstream MIS/batch reporting suite.
+      *            Every field is DISPLAY usage, fixed width, with no
+      *            packed-decimal or binary items, since the record
+      *            crosses over into a system outside this application.
+      ******************************************************************
+       01 MIS-EXTRACT-RECORD.
+           05 MIS-CORRELATION-ID      PIC X(16).
+           05 MIS-CHANNEL-NAME        PIC X(16).
+           05 MIS-CHILD-TOKEN         PIC X(16).
+           05 MIS-CHILD-TRANSID       PIC X(04).
+           05 MIS-START-DATE          PIC 9(07).
+           05 MIS-START-TIME          PIC 9(07).
+           05 MIS-FINISH-DATE         PIC 9(07).
+           05 MIS-FINISH-TIME         PIC 9(07).
+           05 MIS-ELAPSED-SEC         PIC 9(08).
+           05 MIS-SLA-THRESHOLD-SEC   PIC 9(08).
+           05 MIS-SLA-BREACH-FLAG     PIC X(01).
+           05 MIS-COMPSTATUS-DESC     PIC X(10).
+           05 MIS-OUTCOME             PIC X(10).
+           05 FILLER                  PIC X(10) VALUE SPACE.
