@@ -0,0 +1,92 @@
+*&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&
+* ASYNCMAP - mapset for the ASYNCPG1 dispatch control maintenance
+*            transaction (ASYNCMNT). One map, ASYNCM1, showing the
+*            four child dispatch slots held in TS queue ASYNCCTL
+*            (see ASYNCCTL.cpy) for an operator to view and update.
+*&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&&
+ASYNCMAP DFHMSD TYPE=&SYSPARM,                                        X
+               LANG=COBOL,                                            X
+               MODE=INOUT,                                            X
+               TERM=3270-2,                                           X
+               CTRL=(FREEKB,FRSET),                                   X
+               STORAGE=AUTO,                                          X
+               TIOAPFX=YES
+*
+ASYNCM1  DFHMDI SIZE=(24,80),                                         X
+               LINE=1,                                                X
+               COLUMN=1
+*
+         DFHMDF POS=(01,30),LENGTH=25,ATTRB=(PROT,BRT),               X
+               INITIAL='ASYNCPG1 DISPATCH CONTROL'
+         DFHMDF POS=(03,01),LENGTH=04,ATTRB=(PROT),                   X
+               INITIAL='SLOT'
+         DFHMDF POS=(03,08),LENGTH=07,ATTRB=(PROT),                   X
+               INITIAL='TRANSID'
+         DFHMDF POS=(03,18),LENGTH=08,ATTRB=(PROT),                   X
+               INITIAL='STRATEGY'
+         DFHMDF POS=(03,29),LENGTH=07,ATTRB=(PROT),                   X
+               INITIAL='TIMEOUT'
+         DFHMDF POS=(03,39),LENGTH=03,ATTRB=(PROT),                   X
+               INITIAL='SLA'
+         DFHMDF POS=(03,45),LENGTH=06,ATTRB=(PROT),                   X
+               INITIAL='ACTIVE'
+*
+         DFHMDF POS=(05,01),LENGTH=01,ATTRB=(PROT),                   X
+               INITIAL='1'
+         DFHMDF POS=(05,08),LENGTH=04,ATTRB=(UNPROT),                 X
+               NAME=S1TRN
+         DFHMDF POS=(05,18),LENGTH=01,ATTRB=(UNPROT),                 X
+               NAME=S1STR
+         DFHMDF POS=(05,29),LENGTH=05,ATTRB=(UNPROT,NUM),             X
+               NAME=S1TMO
+         DFHMDF POS=(05,39),LENGTH=05,ATTRB=(UNPROT,NUM),             X
+               NAME=S1SLA
+         DFHMDF POS=(05,45),LENGTH=01,ATTRB=(UNPROT),                 X
+               NAME=S1ACT
+*
+         DFHMDF POS=(07,01),LENGTH=01,ATTRB=(PROT),                   X
+               INITIAL='2'
+         DFHMDF POS=(07,08),LENGTH=04,ATTRB=(UNPROT),                 X
+               NAME=S2TRN
+         DFHMDF POS=(07,18),LENGTH=01,ATTRB=(UNPROT),                 X
+               NAME=S2STR
+         DFHMDF POS=(07,29),LENGTH=05,ATTRB=(UNPROT,NUM),             X
+               NAME=S2TMO
+         DFHMDF POS=(07,39),LENGTH=05,ATTRB=(UNPROT,NUM),             X
+               NAME=S2SLA
+         DFHMDF POS=(07,45),LENGTH=01,ATTRB=(UNPROT),                 X
+               NAME=S2ACT
+*
+         DFHMDF POS=(09,01),LENGTH=01,ATTRB=(PROT),                   X
+               INITIAL='3'
+         DFHMDF POS=(09,08),LENGTH=04,ATTRB=(UNPROT),                 X
+               NAME=S3TRN
+         DFHMDF POS=(09,18),LENGTH=01,ATTRB=(UNPROT),                 X
+               NAME=S3STR
+         DFHMDF POS=(09,29),LENGTH=05,ATTRB=(UNPROT,NUM),             X
+               NAME=S3TMO
+         DFHMDF POS=(09,39),LENGTH=05,ATTRB=(UNPROT,NUM),             X
+               NAME=S3SLA
+         DFHMDF POS=(09,45),LENGTH=01,ATTRB=(UNPROT),                 X
+               NAME=S3ACT
+*
+         DFHMDF POS=(11,01),LENGTH=01,ATTRB=(PROT),                   X
+               INITIAL='4'
+         DFHMDF POS=(11,08),LENGTH=04,ATTRB=(UNPROT),                 X
+               NAME=S4TRN
+         DFHMDF POS=(11,18),LENGTH=01,ATTRB=(UNPROT),                 X
+               NAME=S4STR
+         DFHMDF POS=(11,29),LENGTH=05,ATTRB=(UNPROT,NUM),             X
+               NAME=S4TMO
+         DFHMDF POS=(11,39),LENGTH=05,ATTRB=(UNPROT,NUM),             X
+               NAME=S4SLA
+         DFHMDF POS=(11,45),LENGTH=01,ATTRB=(UNPROT),                 X
+               NAME=S4ACT
+*
+         DFHMDF POS=(20,01),LENGTH=79,ATTRB=(PROT,BRT),               X
+               NAME=MSG
+         DFHMDF POS=(22,01),LENGTH=79,ATTRB=(PROT),                   X
+               INITIAL='ENTER=SAVE  PF3=EXIT  CLEAR=EXIT'
+*
+ASYNCMAP DFHMSD TYPE=FINAL
+         END
