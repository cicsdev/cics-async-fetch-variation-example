@@ -0,0 +1,33 @@
+      ******************************************************************
+      * ASYNCAUD - one audit record for a child FETCH outcome, written
+      *            by ASYNCPG1 to TD queue ASYNC-AUD-QNAME for
+      *            end-of-day reconciliation. This layout also doubles
+      *            as the fixed sequential record read back by the
+      *            batch reconciliation report and MIS extract jobs
+      *            once the TD queue's extrapartition destination has
+      *            been closed off for the day.
+      ******************************************************************
+       01 ASYNC-AUDIT-RECORD.
+           05 AAUD-CORRELATION-ID     PIC X(16).
+           05 AAUD-CHANNEL-NAME       PIC X(16).
+           05 AAUD-CHILD-TOKEN        PIC X(16).
+           05 AAUD-CHILD-TRANSID      PIC X(04).
+           05 AAUD-FETCH-RESP         PIC S9(8) COMP.
+           05 AAUD-FETCH-RESP2        PIC S9(8) COMP.
+           05 AAUD-COMPSTATUS-CVDA    PIC S9(8) COMP.
+           05 AAUD-COMPSTATUS-DESC    PIC X(10).
+           05 AAUD-START-DATE         PIC S9(7) COMP-3.
+           05 AAUD-START-TIME         PIC S9(7) COMP-3.
+           05 AAUD-FINISH-DATE        PIC S9(7) COMP-3.
+           05 AAUD-FINISH-TIME        PIC S9(7) COMP-3.
+           05 AAUD-ELAPSED-SEC        PIC S9(8) COMP.
+           05 AAUD-SLA-THRESHOLD-SEC  PIC S9(8) COMP.
+           05 AAUD-SLA-BREACH-FLAG    PIC X(01).
+               88 AAUD-SLA-BREACHED        VALUE 'Y'.
+               88 AAUD-SLA-OK              VALUE 'N'.
+           05 AAUD-OUTCOME            PIC X(10).
+               88 AAUD-OUTCOME-COMPLETED   VALUE 'COMPLETED'.
+               88 AAUD-OUTCOME-TIMEOUT     VALUE 'TIMEOUT'.
+               88 AAUD-OUTCOME-ABANDONED   VALUE 'ABANDONED'.
+               88 AAUD-OUTCOME-ERROR       VALUE 'ERROR'.
+               88 AAUD-OUTCOME-CHILDFAIL   VALUE 'CHILDFAIL'.
