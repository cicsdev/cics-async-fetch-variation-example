@@ -0,0 +1,19 @@
+      ******************************************************************
+      * ASYNCCTL - one entry of the child-dispatch control table.
+      *            Held externally in TS queue ASYNC-CONTROL-QUEUE
+      *            (see ASYNCPG1) so operations can add, retire or
+      *            re-tune child data sources without a recompile.
+      ******************************************************************
+       01 ASYNC-CONTROL-RECORD.
+           05 ACTL-SLOT-NBR           PIC S9(4) COMP.
+           05 ACTL-CHILD-TRANSID      PIC X(04).
+           05 ACTL-FETCH-STRATEGY     PIC X(01).
+               88 ACTL-STRATEGY-SUSPEND     VALUE '1'.
+               88 ACTL-STRATEGY-TIMEOUT     VALUE '2'.
+               88 ACTL-STRATEGY-NOSUSPEND   VALUE '3'.
+           05 ACTL-TIMEOUT-VALUE      PIC S9(8) COMP.
+           05 ACTL-SLA-THRESHOLD-SEC  PIC S9(8) COMP.
+           05 ACTL-ACTIVE-FLAG        PIC X(01).
+               88 ACTL-SLOT-ACTIVE          VALUE 'Y'.
+               88 ACTL-SLOT-INACTIVE        VALUE 'N'.
+           05 FILLER                  PIC X(10).
