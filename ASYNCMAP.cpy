@@ -0,0 +1,158 @@
+      ******************************************************************
+      * ASYNCMAP - symbolic map for mapset ASYNCMAP, map ASYNCM1.
+      *            Hand-maintained to match ASYNCMAP.bms since this
+      *            shop's BMS assembly step runs outside the COBOL
+      *            build. Keep the two in step when either changes.
+      ******************************************************************
+       01  ASYNCM1I.
+           05  FILLER                PIC X(0012).
+           05  S1TRNL   COMP PIC S9(4).
+           05  S1TRNF   PICTURE X.
+           05  FILLER REDEFINES S1TRNF.
+               10  S1TRNA   PICTURE X.
+           05  S1TRNI   PIC X(0004).
+           05  S1STRL   COMP PIC S9(4).
+           05  S1STRF   PICTURE X.
+           05  FILLER REDEFINES S1STRF.
+               10  S1STRA   PICTURE X.
+           05  S1STRI   PIC X(0001).
+           05  S1TMOL   COMP PIC S9(4).
+           05  S1TMOF   PICTURE X.
+           05  FILLER REDEFINES S1TMOF.
+               10  S1TMOA   PICTURE X.
+           05  S1TMOI   PIC X(0005).
+           05  S1SLAL   COMP PIC S9(4).
+           05  S1SLAF   PICTURE X.
+           05  FILLER REDEFINES S1SLAF.
+               10  S1SLAA   PICTURE X.
+           05  S1SLAI   PIC X(0005).
+           05  S1ACTL   COMP PIC S9(4).
+           05  S1ACTF   PICTURE X.
+           05  FILLER REDEFINES S1ACTF.
+               10  S1ACTA   PICTURE X.
+           05  S1ACTI   PIC X(0001).
+           05  S2TRNL   COMP PIC S9(4).
+           05  S2TRNF   PICTURE X.
+           05  FILLER REDEFINES S2TRNF.
+               10  S2TRNA   PICTURE X.
+           05  S2TRNI   PIC X(0004).
+           05  S2STRL   COMP PIC S9(4).
+           05  S2STRF   PICTURE X.
+           05  FILLER REDEFINES S2STRF.
+               10  S2STRA   PICTURE X.
+           05  S2STRI   PIC X(0001).
+           05  S2TMOL   COMP PIC S9(4).
+           05  S2TMOF   PICTURE X.
+           05  FILLER REDEFINES S2TMOF.
+               10  S2TMOA   PICTURE X.
+           05  S2TMOI   PIC X(0005).
+           05  S2SLAL   COMP PIC S9(4).
+           05  S2SLAF   PICTURE X.
+           05  FILLER REDEFINES S2SLAF.
+               10  S2SLAA   PICTURE X.
+           05  S2SLAI   PIC X(0005).
+           05  S2ACTL   COMP PIC S9(4).
+           05  S2ACTF   PICTURE X.
+           05  FILLER REDEFINES S2ACTF.
+               10  S2ACTA   PICTURE X.
+           05  S2ACTI   PIC X(0001).
+           05  S3TRNL   COMP PIC S9(4).
+           05  S3TRNF   PICTURE X.
+           05  FILLER REDEFINES S3TRNF.
+               10  S3TRNA   PICTURE X.
+           05  S3TRNI   PIC X(0004).
+           05  S3STRL   COMP PIC S9(4).
+           05  S3STRF   PICTURE X.
+           05  FILLER REDEFINES S3STRF.
+               10  S3STRA   PICTURE X.
+           05  S3STRI   PIC X(0001).
+           05  S3TMOL   COMP PIC S9(4).
+           05  S3TMOF   PICTURE X.
+           05  FILLER REDEFINES S3TMOF.
+               10  S3TMOA   PICTURE X.
+           05  S3TMOI   PIC X(0005).
+           05  S3SLAL   COMP PIC S9(4).
+           05  S3SLAF   PICTURE X.
+           05  FILLER REDEFINES S3SLAF.
+               10  S3SLAA   PICTURE X.
+           05  S3SLAI   PIC X(0005).
+           05  S3ACTL   COMP PIC S9(4).
+           05  S3ACTF   PICTURE X.
+           05  FILLER REDEFINES S3ACTF.
+               10  S3ACTA   PICTURE X.
+           05  S3ACTI   PIC X(0001).
+           05  S4TRNL   COMP PIC S9(4).
+           05  S4TRNF   PICTURE X.
+           05  FILLER REDEFINES S4TRNF.
+               10  S4TRNA   PICTURE X.
+           05  S4TRNI   PIC X(0004).
+           05  S4STRL   COMP PIC S9(4).
+           05  S4STRF   PICTURE X.
+           05  FILLER REDEFINES S4STRF.
+               10  S4STRA   PICTURE X.
+           05  S4STRI   PIC X(0001).
+           05  S4TMOL   COMP PIC S9(4).
+           05  S4TMOF   PICTURE X.
+           05  FILLER REDEFINES S4TMOF.
+               10  S4TMOA   PICTURE X.
+           05  S4TMOI   PIC X(0005).
+           05  S4SLAL   COMP PIC S9(4).
+           05  S4SLAF   PICTURE X.
+           05  FILLER REDEFINES S4SLAF.
+               10  S4SLAA   PICTURE X.
+           05  S4SLAI   PIC X(0005).
+           05  S4ACTL   COMP PIC S9(4).
+           05  S4ACTF   PICTURE X.
+           05  FILLER REDEFINES S4ACTF.
+               10  S4ACTA   PICTURE X.
+           05  S4ACTI   PIC X(0001).
+           05  MSGL      COMP PIC S9(4).
+           05  MSGF      PICTURE X.
+           05  FILLER REDEFINES MSGF.
+               10  MSGA      PICTURE X.
+           05  MSGI      PIC X(0079).
+
+       01  ASYNCM1O REDEFINES ASYNCM1I.
+           05  FILLER                PIC X(0012).
+           05  FILLER                PIC X(0003).
+           05  S1TRNO   PIC X(0004).
+           05  FILLER                PIC X(0003).
+           05  S1STRO   PIC X(0001).
+           05  FILLER                PIC X(0003).
+           05  S1TMOO   PIC X(0005).
+           05  FILLER                PIC X(0003).
+           05  S1SLAO   PIC X(0005).
+           05  FILLER                PIC X(0003).
+           05  S1ACTO   PIC X(0001).
+           05  FILLER                PIC X(0003).
+           05  S2TRNO   PIC X(0004).
+           05  FILLER                PIC X(0003).
+           05  S2STRO   PIC X(0001).
+           05  FILLER                PIC X(0003).
+           05  S2TMOO   PIC X(0005).
+           05  FILLER                PIC X(0003).
+           05  S2SLAO   PIC X(0005).
+           05  FILLER                PIC X(0003).
+           05  S2ACTO   PIC X(0001).
+           05  FILLER                PIC X(0003).
+           05  S3TRNO   PIC X(0004).
+           05  FILLER                PIC X(0003).
+           05  S3STRO   PIC X(0001).
+           05  FILLER                PIC X(0003).
+           05  S3TMOO   PIC X(0005).
+           05  FILLER                PIC X(0003).
+           05  S3SLAO   PIC X(0005).
+           05  FILLER                PIC X(0003).
+           05  S3ACTO   PIC X(0001).
+           05  FILLER                PIC X(0003).
+           05  S4TRNO   PIC X(0004).
+           05  FILLER                PIC X(0003).
+           05  S4STRO   PIC X(0001).
+           05  FILLER                PIC X(0003).
+           05  S4TMOO   PIC X(0005).
+           05  FILLER                PIC X(0003).
+           05  S4SLAO   PIC X(0005).
+           05  FILLER                PIC X(0003).
+           05  S4ACTO   PIC X(0001).
+           05  FILLER                PIC X(0003).
+           05  MSGO      PIC X(0079).
